@@ -0,0 +1,11 @@
+      ******************************************************************
+      * PRSU23ST.CPY
+      * Record layout for PRSU23STATE.TXT - the full State Code to
+      * State Name lookup table.  Replaces the CA/NY special case that
+      * used to be hard-coded in 2100-EXPAND-CODES; any two-letter
+      * code not on this file is reported to PRSU23ERR.TXT instead of
+      * printing on the Raise Impact Summary Report.
+      ******************************************************************
+       01  PRSU23-STATE-RECORD.
+           05  PRSU23-ST-STATE-CD          PIC X(02).
+           05  PRSU23-ST-STATE-NAME        PIC X(20).
