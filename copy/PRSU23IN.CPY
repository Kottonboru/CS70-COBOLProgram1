@@ -0,0 +1,21 @@
+      ******************************************************************
+      * PRSU23IN.CPY
+      * Record layout for PRSU23INPUT.TXT - the raw employee salary
+      * feed used by the annual raise evaluation run.
+      *
+      * Salary, union dues and insurance premiums carry a separate
+      * leading sign position so a record with a negative amount can
+      * be detected with a simple numeric test instead of a special
+      * case - see 2050-VALIDATE-INPUT-RECORD in CS370PROGRAM1.
+      ******************************************************************
+       01  PRSU23-INPUT-RECORD.
+           05  PRSU23-IN-STATE-CD          PIC X(02).
+           05  PRSU23-IN-JOB-CD            PIC X(03).
+           05  PRSU23-IN-EMP-NUM           PIC X(06).
+           05  PRSU23-IN-EMP-NAME          PIC X(20).
+           05  PRSU23-IN-SALARY            PIC S9(07) SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-IN-DUES              PIC S9(05)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-IN-PREMIUM           PIC S9(05)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
