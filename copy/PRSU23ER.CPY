@@ -0,0 +1,17 @@
+      ******************************************************************
+      * PRSU23ER.CPY
+      * Record layout for PRSU23ERR.TXT - the exception file that
+      * catches any PRSU23INPUT.TXT record failing numeric/negative
+      * edit on Annual Salary, Union Dues or Insurance Premiums, plus
+      * any record carrying an unrecognized State Code.  Rejected
+      * records are counted separately and excluded from every total
+      * on the printed report.
+      ******************************************************************
+       01  PRSU23-ERROR-RECORD.
+           05  PRSU23-ER-EMP-NUM           PIC X(06).
+           05  FILLER                     PIC X(01).
+           05  PRSU23-ER-EMP-NAME          PIC X(20).
+           05  FILLER                     PIC X(01).
+           05  PRSU23-ER-FIELD-NAME        PIC X(15).
+           05  FILLER                     PIC X(01).
+           05  PRSU23-ER-REASON            PIC X(30).
