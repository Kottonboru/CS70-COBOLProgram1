@@ -0,0 +1,19 @@
+      ******************************************************************
+      * PRSU23YT.CPY
+      * Record layout for PRSU23YTD.TXT - this run's State/Job raise
+      * cost increase, archived (under its own name, separate from the
+      * transient PRSU23GL.TXT Finance extract) so CS370PROGRAM3 can
+      * compare it against last year's archive next cycle.  At the end
+      * of each year the operator copies PRSU23YTD.TXT to PRSU23PYR.TXT
+      * to become "last year's totals" for the following year's
+      * comparison run - see CS370PROGRAM3.
+      ******************************************************************
+       01  PRSU23-YTD-RECORD.
+           05  PRSU23-YT-STATE-CD          PIC X(02).
+           05  PRSU23-YT-JOB-CD            PIC X(03).
+           05  PRSU23-YT-SAL-INCR          PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-YT-DUES-INCR         PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-YT-PREM-INCR         PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
