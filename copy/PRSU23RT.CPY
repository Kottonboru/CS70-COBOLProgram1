@@ -0,0 +1,15 @@
+      ******************************************************************
+      * PRSU23RT.CPY
+      * Record layout for PRSU23RATE.TXT - the raise percentage table
+      * the owner maintains between runs.  Keyed by State Code and Job
+      * Code; a row of "**"/"***" is the across-the-board default rate
+      * applied when no State/Job specific row exists.  The values
+      * stored are the full raise multiplier (1.070 = a 7% increase),
+      * not the raw percentage - see 2210-LOOKUP-RATE in CS370PROGRAM1.
+      ******************************************************************
+       01  PRSU23-RATE-RECORD.
+           05  PRSU23-RT-STATE-CD          PIC X(02).
+           05  PRSU23-RT-JOB-CD            PIC X(03).
+           05  PRSU23-RT-SAL-PCT           PIC 9V999.
+           05  PRSU23-RT-DUES-PCT          PIC 9V999.
+           05  PRSU23-RT-PREM-PCT          PIC 9V999.
