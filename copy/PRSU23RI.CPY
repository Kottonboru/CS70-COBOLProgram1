@@ -0,0 +1,9 @@
+      ******************************************************************
+      * PRSU23RI.CPY
+      * Record layout for PRSU23RID.TXT - a one-record sequence file
+      * holding the last run-id this program issued.  1800-ASSIGN-RUN-
+      * ID reads it, adds one, and rewrites it at the start of every
+      * run so each run's audit trail entries carry a unique run-id.
+      ******************************************************************
+       01  PRSU23-RUNID-RECORD.
+           05  PRSU23-RI-LAST-RUN-ID       PIC 9(07).
