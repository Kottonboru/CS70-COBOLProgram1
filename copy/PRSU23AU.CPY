@@ -0,0 +1,28 @@
+      ******************************************************************
+      * PRSU23AU.CPY
+      * Record layout for PRSU23AUDIT - the append-only audit trail of
+      * every raise this program has ever calculated.  One record is
+      * written per employee processed, tagged with the run-id and run
+      * date so an auditor's "what was employee X's salary before and
+      * after the June run" question can be answered without rerunning
+      * anything - see 2850-WRITE-AUDIT-RECORD.
+      ******************************************************************
+       01  PRSU23-AUDIT-RECORD.
+           05  PRSU23-AU-RUN-ID            PIC 9(07).
+           05  PRSU23-AU-RUN-DATE          PIC X(08).
+           05  PRSU23-AU-EMP-NUM           PIC X(06).
+           05  PRSU23-AU-EMP-NAME          PIC X(20).
+           05  PRSU23-AU-STATE-CD          PIC X(02).
+           05  PRSU23-AU-JOB-CD            PIC X(03).
+           05  PRSU23-AU-OLD-SAL           PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-AU-NEW-SAL           PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-AU-OLD-DUES          PIC S9(05)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-AU-NEW-DUES          PIC S9(05)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-AU-OLD-PREM          PIC S9(05)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-AU-NEW-PREM          PIC S9(05)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
