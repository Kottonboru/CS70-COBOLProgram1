@@ -0,0 +1,21 @@
+      ******************************************************************
+      * PRSU23MS.CPY
+      * Record layout for PRSU23MSTR - the employee master file this
+      * run updates in place.  Matched to PRSU23INPUT.TXT by Employee
+      * Number - see 2800-UPDATE-MASTER-RECORD in CS370PROGRAM1.
+      * PRSU23-MS-PROCESSED-SW is reset to "N" for every master record
+      * at the start of the run and set to "Y" as each one is matched
+      * to an input record, so 3300-FLAG-UNPROCESSED can tell, at the
+      * end of the run, which master employees this cycle never saw.
+      ******************************************************************
+       01  PRSU23-MASTER-RECORD.
+           05  PRSU23-MS-EMP-NUM           PIC X(06).
+           05  PRSU23-MS-EMP-NAME          PIC X(20).
+           05  PRSU23-MS-STATE-CD          PIC X(02).
+           05  PRSU23-MS-JOB-CD            PIC X(03).
+           05  PRSU23-MS-SALARY            PIC S9(09)V99 COMP-3.
+           05  PRSU23-MS-DUES              PIC S9(07)V99 COMP-3.
+           05  PRSU23-MS-PREMIUM           PIC S9(07)V99 COMP-3.
+           05  PRSU23-MS-LAST-RUN-DATE     PIC X(08).
+           05  PRSU23-MS-PROCESSED-SW      PIC X(01).
+           05  PRSU23-MS-STATUS            PIC X(24).
