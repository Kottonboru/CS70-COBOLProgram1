@@ -0,0 +1,18 @@
+      ******************************************************************
+      * PRSU23GL.CPY
+      * Record layout for PRSU23GL.TXT - the General Ledger interface
+      * extract.  One record is written per State Code/Job Code break,
+      * at the same point 2600-JOB-SUBTOTAL prints that break's report
+      * subtotal, carrying the dollar increase (new minus old) in
+      * salary, union dues and insurance premiums for the GL system to
+      * post against this payroll run.
+      ******************************************************************
+       01  PRSU23-GL-RECORD.
+           05  PRSU23-GL-STATE-CD          PIC X(02).
+           05  PRSU23-GL-JOB-CD            PIC X(03).
+           05  PRSU23-GL-SAL-INCR          PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-GL-DUES-INCR         PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+           05  PRSU23-GL-PREM-INCR         PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
