@@ -0,0 +1,15 @@
+      ******************************************************************
+      * PRSU23CT.CPY
+      * Record layout for PRSU23CTL.TXT - the one-line run control the
+      * operator sets up before submitting CS370PROGRAM1.  RUN-MODE of
+      * "NORMAL " starts a fresh run; "RESTART" resumes from the last
+      * checkpoint written to PRSU23CKPT.TXT.  A CKPT-INTRVL of zero
+      * turns checkpointing off; any nonzero value turns it on, with
+      * PRSU23CKPT.TXT rewritten after every record so its recorded
+      * position never trails the output already written to
+      * PRSU23RPT.TXT/PRSU23ERR.TXT/PRSU23AUDIT.TXT/PRSU23GL.TXT/
+      * PRSU23YTD.TXT - see 2000-PROCESS-RECORD.
+      ******************************************************************
+       01  PRSU23-CONTROL-RECORD.
+           05  PRSU23-CT-RUN-MODE          PIC X(07).
+           05  PRSU23-CT-CKPT-INTRVL       PIC 9(05).
