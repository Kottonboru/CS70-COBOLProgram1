@@ -0,0 +1,33 @@
+      ******************************************************************
+      * PRSU23CK.CPY
+      * Record layout for PRSU23CKPT.TXT - the checkpoint CS370PROGRAM1
+      * rewrites after every record while PRSU23-CT-CKPT-INTRVL is
+      * nonzero.  Holds enough of
+      * the run's state (how many input records have been consumed,
+      * the control-break keys in effect, and the job/state/grand
+      * accumulators) to resume PRSU23INPUT.TXT and the totals table
+      * exactly where the run left off - see 1600-RESTART-FROM-CKPT.
+      ******************************************************************
+       01  PRSU23-CHECKPOINT-RECORD.
+           05  PRSU23-CK-RUN-ID            PIC 9(07).
+           05  PRSU23-CK-RECS-READ         PIC 9(07).
+           05  PRSU23-CK-VALID-CNT         PIC 9(07).
+           05  PRSU23-CK-ERROR-CNT         PIC 9(07).
+           05  PRSU23-CK-PREV-STATE-CD     PIC X(02).
+           05  PRSU23-CK-PREV-JOB-CD       PIC X(03).
+           05  PRSU23-CK-PREV-STATE-NM     PIC X(20).
+           05  PRSU23-CK-PREV-JOB-TTL      PIC X(12).
+           05  PRSU23-CK-TOTALS OCCURS 3 TIMES.
+               10  PRSU23-CK-OLD-SAL       PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+               10  PRSU23-CK-NEW-SAL       PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+               10  PRSU23-CK-OLD-DUES      PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+               10  PRSU23-CK-NEW-DUES      PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+               10  PRSU23-CK-OLD-PREM      PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+               10  PRSU23-CK-NEW-PREM      PIC S9(09)V99 SIGN LEADING
+                                           SEPARATE CHARACTER.
+               10  PRSU23-CK-EMP-CNT       PIC 9(07).
