@@ -0,0 +1,399 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CS370PROGRAM2.
+       AUTHOR. AARON-COTTON.
+      *****************************************************************
+      * This program is the online companion to CS370PROGRAM1.  A
+      * supervisor keys in an Employee Number and a Job Code and gets
+      * back that employee's current salary/dues/premiums from
+      * PRSU23MSTR alongside the post-raise figures the next
+      * CS370PROGRAM1 batch run would produce, using the same
+      * PRSU23RATE.TXT rate table CS370PROGRAM1 reads - so a supervisor
+      * can sanity-check one employee without waiting on a full batch
+      * run against PRSU23INPUT.TXT.
+      ******
+      *INPUT:
+      *    Employee Number - keyed by the supervisor, looked up on
+      *        PRSU23MSTR to get the employee's current figures.
+      *    Job Code - keyed by the supervisor, used with the employee's
+      *        State Code (from the master record) to look up the
+      *        raise percentages on PRSU23RATE.TXT.  Kept as an
+      *        operator entry rather than pulled from the master so a
+      *        supervisor can preview "what if this employee moved to
+      *        Job Code X" before the change ever reaches the master.
+      ******
+      *OUTPUT:
+      *    A result screen showing the employee's current salary,
+      *    union dues and insurance premiums next to the figures after
+      *    the looked-up raise percentages are applied.
+      *****************************************************************
+      *MODIFICATION HISTORY:
+      *    2026-08-08  AC  Added the online raise inquiry transaction.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRSU23-MASTER-FILE ASSIGN TO "PRSU23MSTR.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRSU23-MS-EMP-NUM
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PRSU23-RATE-FILE ASSIGN TO "PRSU23RATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRSU23-STATE-FILE ASSIGN TO "PRSU23STATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRSU23-MASTER-FILE.
+           COPY PRSU23MS.
+
+       FD  PRSU23-RATE-FILE.
+           COPY PRSU23RT.
+
+       FD  PRSU23-STATE-FILE.
+           COPY PRSU23ST.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Raise percentage rate table - loaded once at the start of the
+      * transaction the same way CS370PROGRAM1's 1200-LOAD-RATE-TABLE
+      * loads it, so this screen previews the exact same rates the
+      * next batch run would apply.
+      *----------------------------------------------------------------
+       77  WS-RATE-CNT                     PIC 9(04) COMP VALUE ZERO.
+       01  PRSU23-WS-RATE-TABLE.
+           05  PRSU23-WS-RATE OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-RATE-CNT
+                   INDEXED BY WS-RT-IX.
+               10  PRSU23-WS-RT-STATE-CD   PIC X(02).
+               10  PRSU23-WS-RT-JOB-CD     PIC X(03).
+               10  PRSU23-WS-RT-SAL-PCT    PIC 9V999.
+               10  PRSU23-WS-RT-DUES-PCT   PIC 9V999.
+               10  PRSU23-WS-RT-PREM-PCT   PIC 9V999.
+
+       77  WS-SAL-PCT                      PIC 9V999 VALUE 1.070.
+       77  WS-DUES-PCT                     PIC 9V999 VALUE 1.040.
+       77  WS-PREM-PCT                     PIC 9V999 VALUE 1.030.
+      *----------------------------------------------------------------
+      * State Code to State Name lookup table - loaded the same way
+      * CS370PROGRAM1's 1300-LOAD-STATE-TABLE loads it.
+      *----------------------------------------------------------------
+       77  WS-STATE-CNT                    PIC 9(04) COMP VALUE ZERO.
+       01  PRSU23-WS-STATE-TABLE.
+           05  PRSU23-WS-STATE OCCURS 1 TO 60 TIMES
+                   DEPENDING ON WS-STATE-CNT
+                   INDEXED BY WS-ST-IX.
+               10  PRSU23-WS-ST-STATE-CD   PIC X(02).
+               10  PRSU23-WS-ST-STATE-NAME PIC X(20).
+
+       77  WS-MASTER-STATUS                PIC X(02) VALUE SPACES.
+           88  WS-MASTER-OK                VALUE "00".
+           88  WS-MASTER-NOT-FOUND         VALUE "23".
+
+       77  PRSU23-EOF-SW                   PIC X(01) VALUE "N".
+           88  PRSU23-EOF                  VALUE "Y".
+      *----------------------------------------------------------------
+      * Operator entry and result work fields for the inquiry screen.
+      *----------------------------------------------------------------
+       77  WS-SC-EMP-NUM                   PIC X(06) VALUE SPACES.
+       77  WS-SC-JOB-CD                    PIC X(03) VALUE SPACES.
+       77  WS-SC-CONTINUE                  PIC X(01) VALUE "Y".
+           88  WS-SC-DONE                  VALUE "N" "n".
+       77  WS-SC-FOUND-SW                  PIC X(01) VALUE "N".
+           88  WS-SC-EMP-FOUND              VALUE "Y".
+
+       77  WS-SC-STATE-NAME                PIC X(20) VALUE SPACES.
+       77  WS-SC-MSG                       PIC X(40) VALUE SPACES.
+
+       77  WS-SC-OLD-SAL                   PIC S9(09)V99 VALUE ZERO.
+       77  WS-SC-NEW-SAL                   PIC S9(09)V99 VALUE ZERO.
+       77  WS-SC-OLD-DUES                  PIC S9(07)V99 VALUE ZERO.
+       77  WS-SC-NEW-DUES                  PIC S9(07)V99 VALUE ZERO.
+       77  WS-SC-OLD-PREM                  PIC S9(07)V99 VALUE ZERO.
+       77  WS-SC-NEW-PREM                  PIC S9(07)V99 VALUE ZERO.
+
+       01  WS-SC-DISP-OLD-SAL              PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-SC-DISP-NEW-SAL              PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-SC-DISP-OLD-DUES             PIC ZZZ,ZZ9.99.
+       01  WS-SC-DISP-NEW-DUES             PIC ZZZ,ZZ9.99.
+       01  WS-SC-DISP-OLD-PREM             PIC ZZZ,ZZ9.99.
+       01  WS-SC-DISP-NEW-PREM             PIC ZZZ,ZZ9.99.
+
+       SCREEN SECTION.
+       01  PRSU23-SC-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE "CS370PROGRAM2 - EMPLOYEE RAISE
+      -    "INQUIRY".
+           05  LINE 03 COL 01 VALUE "EMPLOYEE NUMBER: ".
+           05  LINE 03 COL 20 PIC X(06) TO WS-SC-EMP-NUM
+                   USING WS-SC-EMP-NUM.
+           05  LINE 04 COL 01 VALUE "JOB CODE........: ".
+           05  LINE 04 COL 20 PIC X(03) TO WS-SC-JOB-CD
+                   USING WS-SC-JOB-CD.
+
+       01  PRSU23-SC-RESULT-SCREEN.
+           05  LINE 06 COL 01 VALUE "STATE...........: ".
+           05  LINE 06 COL 20 PIC X(20) FROM WS-SC-STATE-NAME.
+           05  LINE 08 COL 01 VALUE "                    CURRENT
+      -    "          AFTER RAISE".
+           05  LINE 09 COL 01 VALUE "SALARY..........: ".
+           05  LINE 09 COL 20 PIC X(13) FROM WS-SC-DISP-OLD-SAL.
+           05  LINE 09 COL 36 PIC X(13) FROM WS-SC-DISP-NEW-SAL.
+           05  LINE 10 COL 01 VALUE "UNION DUES......: ".
+           05  LINE 10 COL 20 PIC X(13) FROM WS-SC-DISP-OLD-DUES.
+           05  LINE 10 COL 36 PIC X(13) FROM WS-SC-DISP-NEW-DUES.
+           05  LINE 11 COL 01 VALUE "INSURANCE PREM..: ".
+           05  LINE 11 COL 20 PIC X(13) FROM WS-SC-DISP-OLD-PREM.
+           05  LINE 11 COL 36 PIC X(13) FROM WS-SC-DISP-NEW-PREM.
+           05  LINE 13 COL 01 PIC X(40) FROM WS-SC-MSG.
+
+       01  PRSU23-SC-CONTINUE-SCREEN.
+           05  LINE 15 COL 01 VALUE "ANOTHER INQUIRY (Y/N)? ".
+           05  LINE 15 COL 24 PIC X(01) TO WS-SC-CONTINUE
+                   USING WS-SC-CONTINUE.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *0000-MAINLINE
+      *    Load the rate and state tables, open the master file, then
+      *    take inquiries from the supervisor until told to stop.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+               UNTIL WS-SC-DONE.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      *1000-INITIALIZE
+      *    Open PRSU23MSTR for read-only lookup and load the rate and
+      *    state tables this transaction previews against.
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PRSU23-MASTER-FILE.
+           PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT.
+           PERFORM 1300-LOAD-STATE-TABLE THRU 1300-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1100-LOAD-RATE-TABLE
+      *    Read PRSU23RATE.TXT into memory - the same file and the
+      *    same layout CS370PROGRAM1's 1200-LOAD-RATE-TABLE uses.
+      *****************************************************************
+       1100-LOAD-RATE-TABLE.
+           MOVE ZERO TO WS-RATE-CNT.
+           OPEN INPUT PRSU23-RATE-FILE.
+           PERFORM 1110-READ-RATE-RECORD THRU 1110-EXIT.
+           PERFORM 1120-ADD-RATE-ENTRY THRU 1120-EXIT
+               UNTIL PRSU23-EOF.
+           CLOSE PRSU23-RATE-FILE.
+           MOVE "N" TO PRSU23-EOF-SW.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-RATE-RECORD.
+           READ PRSU23-RATE-FILE
+               AT END
+                   MOVE "Y" TO PRSU23-EOF-SW
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       1120-ADD-RATE-ENTRY.
+           ADD 1 TO WS-RATE-CNT.
+           MOVE PRSU23-RT-STATE-CD TO
+               PRSU23-WS-RT-STATE-CD (WS-RATE-CNT).
+           MOVE PRSU23-RT-JOB-CD TO
+               PRSU23-WS-RT-JOB-CD (WS-RATE-CNT).
+           MOVE PRSU23-RT-SAL-PCT TO
+               PRSU23-WS-RT-SAL-PCT (WS-RATE-CNT).
+           MOVE PRSU23-RT-DUES-PCT TO
+               PRSU23-WS-RT-DUES-PCT (WS-RATE-CNT).
+           MOVE PRSU23-RT-PREM-PCT TO
+               PRSU23-WS-RT-PREM-PCT (WS-RATE-CNT).
+           PERFORM 1110-READ-RATE-RECORD THRU 1110-EXIT.
+       1120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1300-LOAD-STATE-TABLE
+      *    Read PRSU23STATE.TXT into memory - the same file and the
+      *    same layout CS370PROGRAM1's 1300-LOAD-STATE-TABLE uses.
+      *****************************************************************
+       1300-LOAD-STATE-TABLE.
+           MOVE ZERO TO WS-STATE-CNT.
+           OPEN INPUT PRSU23-STATE-FILE.
+           PERFORM 1310-READ-STATE-RECORD THRU 1310-EXIT.
+           PERFORM 1320-ADD-STATE-ENTRY THRU 1320-EXIT
+               UNTIL PRSU23-EOF.
+           CLOSE PRSU23-STATE-FILE.
+           MOVE "N" TO PRSU23-EOF-SW.
+       1300-EXIT.
+           EXIT.
+
+       1310-READ-STATE-RECORD.
+           READ PRSU23-STATE-FILE
+               AT END
+                   MOVE "Y" TO PRSU23-EOF-SW
+           END-READ.
+       1310-EXIT.
+           EXIT.
+
+       1320-ADD-STATE-ENTRY.
+           ADD 1 TO WS-STATE-CNT.
+           MOVE PRSU23-ST-STATE-CD TO
+               PRSU23-WS-ST-STATE-CD (WS-STATE-CNT).
+           MOVE PRSU23-ST-STATE-NAME TO
+               PRSU23-WS-ST-STATE-NAME (WS-STATE-CNT).
+           PERFORM 1310-READ-STATE-RECORD THRU 1310-EXIT.
+       1320-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2000-PROCESS-INQUIRY
+      *    Take one Employee Number/Job Code entry, look up the
+      *    employee and the raise rate, display the result, and ask
+      *    whether the supervisor wants to look up another.
+      *****************************************************************
+       2000-PROCESS-INQUIRY.
+           MOVE SPACES TO WS-SC-MSG.
+           DISPLAY PRSU23-SC-INQUIRY-SCREEN.
+           ACCEPT PRSU23-SC-INQUIRY-SCREEN.
+           PERFORM 2100-LOOKUP-EMPLOYEE THRU 2100-EXIT.
+           IF WS-SC-EMP-FOUND
+               PERFORM 2200-LOOKUP-STATE-NAME THRU 2200-EXIT
+               PERFORM 2300-LOOKUP-RATE THRU 2300-EXIT
+               PERFORM 2400-COMPUTE-PREVIEW THRU 2400-EXIT
+           ELSE
+               MOVE SPACES TO WS-SC-STATE-NAME
+               MOVE ZERO TO WS-SC-OLD-SAL WS-SC-NEW-SAL
+                            WS-SC-OLD-DUES WS-SC-NEW-DUES
+                            WS-SC-OLD-PREM WS-SC-NEW-PREM
+               MOVE "EMPLOYEE NUMBER NOT ON PRSU23MSTR" TO WS-SC-MSG
+           END-IF.
+           PERFORM 2500-FORMAT-RESULT THRU 2500-EXIT.
+           DISPLAY PRSU23-SC-RESULT-SCREEN.
+           DISPLAY PRSU23-SC-CONTINUE-SCREEN.
+           ACCEPT PRSU23-SC-CONTINUE-SCREEN.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2100-LOOKUP-EMPLOYEE
+      *    Random-read PRSU23MSTR by the Employee Number the
+      *    supervisor entered.
+      *****************************************************************
+       2100-LOOKUP-EMPLOYEE.
+           MOVE WS-SC-EMP-NUM TO PRSU23-MS-EMP-NUM.
+           READ PRSU23-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-SC-FOUND-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-SC-FOUND-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2200-LOOKUP-STATE-NAME
+      *    Expand the employee's master State Code to its full name.
+      *****************************************************************
+       2200-LOOKUP-STATE-NAME.
+           SET WS-ST-IX TO 1.
+           SEARCH PRSU23-WS-STATE
+               AT END
+                   MOVE "UNKNOWN STATE" TO WS-SC-STATE-NAME
+               WHEN PRSU23-WS-ST-STATE-CD (WS-ST-IX) =
+                       PRSU23-MS-STATE-CD
+                   MOVE PRSU23-WS-ST-STATE-NAME (WS-ST-IX) TO
+                       WS-SC-STATE-NAME
+           END-SEARCH.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2300-LOOKUP-RATE
+      *    Search the rate table for the master's State Code and the
+      *    supervisor's entered Job Code, falling back to the
+      *    "**"/"***" default row the same way CS370PROGRAM1's
+      *    2210-LOOKUP-RATE does.
+      *****************************************************************
+       2300-LOOKUP-RATE.
+           MOVE 1.070 TO WS-SAL-PCT.
+           MOVE 1.040 TO WS-DUES-PCT.
+           MOVE 1.030 TO WS-PREM-PCT.
+           SET WS-RT-IX TO 1.
+           SEARCH PRSU23-WS-RATE
+               AT END
+                   PERFORM 2310-LOOKUP-DEFAULT-RATE THRU 2310-EXIT
+               WHEN PRSU23-WS-RT-STATE-CD (WS-RT-IX) =
+                       PRSU23-MS-STATE-CD
+                   AND PRSU23-WS-RT-JOB-CD (WS-RT-IX) = WS-SC-JOB-CD
+                   MOVE PRSU23-WS-RT-SAL-PCT (WS-RT-IX) TO WS-SAL-PCT
+                   MOVE PRSU23-WS-RT-DUES-PCT (WS-RT-IX) TO WS-DUES-PCT
+                   MOVE PRSU23-WS-RT-PREM-PCT (WS-RT-IX) TO WS-PREM-PCT
+           END-SEARCH.
+       2300-EXIT.
+           EXIT.
+
+       2310-LOOKUP-DEFAULT-RATE.
+           SET WS-RT-IX TO 1.
+           SEARCH PRSU23-WS-RATE
+               AT END
+                   CONTINUE
+               WHEN PRSU23-WS-RT-STATE-CD (WS-RT-IX) = "**"
+                   AND PRSU23-WS-RT-JOB-CD (WS-RT-IX) = "***"
+                   MOVE PRSU23-WS-RT-SAL-PCT (WS-RT-IX) TO WS-SAL-PCT
+                   MOVE PRSU23-WS-RT-DUES-PCT (WS-RT-IX) TO WS-DUES-PCT
+                   MOVE PRSU23-WS-RT-PREM-PCT (WS-RT-IX) TO WS-PREM-PCT
+           END-SEARCH.
+       2310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2400-COMPUTE-PREVIEW
+      *    Apply the looked-up percentages to the master's current
+      *    salary, union dues and insurance premiums.
+      *****************************************************************
+       2400-COMPUTE-PREVIEW.
+           MOVE PRSU23-MS-SALARY TO WS-SC-OLD-SAL.
+           MOVE PRSU23-MS-DUES TO WS-SC-OLD-DUES.
+           MOVE PRSU23-MS-PREMIUM TO WS-SC-OLD-PREM.
+           COMPUTE WS-SC-NEW-SAL ROUNDED =
+               PRSU23-MS-SALARY * WS-SAL-PCT.
+           COMPUTE WS-SC-NEW-DUES ROUNDED =
+               PRSU23-MS-DUES * WS-DUES-PCT.
+           COMPUTE WS-SC-NEW-PREM ROUNDED =
+               PRSU23-MS-PREMIUM * WS-PREM-PCT.
+       2400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2500-FORMAT-RESULT
+      *    Edit the current/post-raise figures for display on the
+      *    result screen.
+      *****************************************************************
+       2500-FORMAT-RESULT.
+           MOVE WS-SC-OLD-SAL TO WS-SC-DISP-OLD-SAL.
+           MOVE WS-SC-NEW-SAL TO WS-SC-DISP-NEW-SAL.
+           MOVE WS-SC-OLD-DUES TO WS-SC-DISP-OLD-DUES.
+           MOVE WS-SC-NEW-DUES TO WS-SC-DISP-NEW-DUES.
+           MOVE WS-SC-OLD-PREM TO WS-SC-DISP-OLD-PREM.
+           MOVE WS-SC-NEW-PREM TO WS-SC-DISP-NEW-PREM.
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *3000-FINALIZE
+      *    Close the master file and end the transaction.
+      *****************************************************************
+       3000-FINALIZE.
+           CLOSE PRSU23-MASTER-FILE.
+       3000-EXIT.
+           EXIT.
