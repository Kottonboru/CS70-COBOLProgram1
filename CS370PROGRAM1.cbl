@@ -0,0 +1,1341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CS370PROGRAM1.
+       AUTHOR. AARON-COTTON.
+      *****************************************************************
+      * This program given is for the owner to evaluate the cost of her
+      * current payroll and cost of possible raises for her employess
+      ******
+      *INPUT:
+      *    The PRSU23INPUT.TXT file contains
+      *    State Code
+      *        DATA TYPE: A
+      *        Info: Two-letter code representing the state (CA, NY)
+      *    Job Code
+      *        DATA TYPE: A
+      *        Info: Three-letter code representing the job.
+      *    Employee Number
+      *        DATA TYPE: AN
+      *        Info: Unique identifier for each employee.
+      *    Employee Name
+      *        DATA TYPE: AN
+      *        Info: Name of the employee.
+      *    Annual Salary: Employee's yearly salary in whole dollars.
+      *        DATA TYPE: N
+      *        Info: Employee's yearly salary in whole dollars.
+      *    Union Dues
+      *        DATA TYPE: N
+      *        Info: Amount of union dues in dollars and cents.
+      *    Insurance Premiums
+      *        DATA TYPE: N
+      *        Info: Amount of insurance premiums
+      ******
+      *OUTPUT:
+      *    PRSU23RPT.TXT - the Raise Impact Summary Report.  Detail
+      *    lines are grouped by State Name then Job Title, with a
+      *    subtotal at every Job Code break, a subtotal at every
+      *    State Code break, and a grand total line at the end of
+      *    the run.
+      *
+      ******
+      *Calculations Section:
+      *
+      *    Group the report by State Code and Job Code
+      *    Expand the state code from the two-letter code to the full
+      *        state name via a table lookup against PRSU23STATE.TXT -
+      *        see 1300-LOAD-STATE-TABLE/2220-LOOKUP-STATE.
+      *    Expand the job code to the full job word (Management, Sales,
+      *    Supervisor, Warehouse) using an EVALUATE statement.
+      *    Validate numeric fields before performing calculations,
+      *        rejecting any failing record to PRSU23ERR.TXT instead of
+      *        processing it - see 2050-VALIDATE-INPUT-RECORD.
+      *    Increase each employee's salary, union dues and insurance
+      *        premiums by the multiplier on file for that State/Job in
+      *        PRSU23RATE.TXT, not a fixed percentage - see
+      *        1200-LOAD-RATE-TABLE/2210-LOOKUP-RATE.  A row of
+      *        "**"/"***" supplies the across-the-board default rate
+      *        when no State/Job specific row exists.
+      *    Accumulate a total for the new and old salary for each job.
+      *    Accumulate a total for the new and old salary for each state.
+      *    Persist each employee's new figures to PRSU23MSTR and flag
+      *        any master record not touched this cycle - see
+      *        2800-UPDATE-MASTER-RECORD/3300-FLAG-UNPROCESSED.
+      *
+      *    NOTE: PRSU23INPUT.TXT is expected to arrive sorted by
+      *    State Code then Job Code - the control break logic below
+      *    depends on that ordering the same way the subtotal spec
+      *    above does.
+      *****************************************************************
+      *MODIFICATION HISTORY:
+      *    2026-08-08  AC  Added the Raise Impact Summary Report.
+      *    2026-08-08  AC  Reject/report bad records to PRSU23ERR.TXT.
+      *    2026-08-08  AC  External raise-percentage rate table.
+      *    2026-08-08  AC  Full state lookup table.
+      *    2026-08-08  AC  Employee master file persistence.
+      *    2026-08-08  AC  Checkpoint/restart for large runs.
+      *    2026-08-08  AC  Audit trail log.
+      *    2026-08-08  AC  General Ledger interface extract.
+      *    2026-08-08  AC  Year-over-year raise comparison archive.
+      *    2026-08-08  AC  Review fixes: restart-safe file opens/run-id,
+      *                    START before unprocessed-flag pass, widened
+      *                    salary fields, restart-safe master flag
+      *                    reset, widened audit/GL/YTD dues and premium
+      *                    fields.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRSU23-INPUT-FILE ASSIGN TO "PRSU23INPUT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRSU23-REPORT-FILE ASSIGN TO "PRSU23RPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT PRSU23-ERROR-FILE ASSIGN TO "PRSU23ERR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
+           SELECT PRSU23-RATE-FILE ASSIGN TO "PRSU23RATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRSU23-STATE-FILE ASSIGN TO "PRSU23STATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRSU23-MASTER-FILE ASSIGN TO "PRSU23MSTR.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRSU23-MS-EMP-NUM
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PRSU23-CONTROL-FILE ASSIGN TO "PRSU23CTL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT PRSU23-CKPT-FILE ASSIGN TO "PRSU23CKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT PRSU23-AUDIT-FILE ASSIGN TO "PRSU23AUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PRSU23-RUNID-FILE ASSIGN TO "PRSU23RID.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNID-STATUS.
+
+           SELECT PRSU23-GL-FILE ASSIGN TO "PRSU23GL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT PRSU23-YTD-FILE ASSIGN TO "PRSU23YTD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRSU23-INPUT-FILE.
+           COPY PRSU23IN.
+
+       FD  PRSU23-REPORT-FILE.
+       01  PRSU23-REPORT-LINE              PIC X(150).
+
+       FD  PRSU23-ERROR-FILE.
+           COPY PRSU23ER.
+
+       FD  PRSU23-RATE-FILE.
+           COPY PRSU23RT.
+
+       FD  PRSU23-STATE-FILE.
+           COPY PRSU23ST.
+
+       FD  PRSU23-MASTER-FILE.
+           COPY PRSU23MS.
+
+       FD  PRSU23-CONTROL-FILE.
+           COPY PRSU23CT.
+
+       FD  PRSU23-CKPT-FILE.
+           COPY PRSU23CK.
+
+       FD  PRSU23-AUDIT-FILE.
+           COPY PRSU23AU.
+
+       FD  PRSU23-RUNID-FILE.
+           COPY PRSU23RI.
+
+       FD  PRSU23-GL-FILE.
+           COPY PRSU23GL.
+
+       FD  PRSU23-YTD-FILE.
+           COPY PRSU23YT.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Raise percentage rate table, loaded from PRSU23RATE.TXT at
+      * the start of the run.  A "**"/"***" row is the fallback rate
+      * applied when there is no row specific to the State/Job on the
+      * current record - see 2210-LOOKUP-RATE.
+      *----------------------------------------------------------------
+       77  WS-RATE-CNT                     PIC 9(04) COMP VALUE ZERO.
+       01  PRSU23-WS-RATE-TABLE.
+           05  PRSU23-WS-RATE OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-RATE-CNT
+                   INDEXED BY WS-RT-IX.
+               10  PRSU23-WS-RT-STATE-CD   PIC X(02).
+               10  PRSU23-WS-RT-JOB-CD     PIC X(03).
+               10  PRSU23-WS-RT-SAL-PCT    PIC 9V999.
+               10  PRSU23-WS-RT-DUES-PCT   PIC 9V999.
+               10  PRSU23-WS-RT-PREM-PCT   PIC 9V999.
+
+       77  WS-SAL-PCT                      PIC 9V999 VALUE 1.070.
+       77  WS-DUES-PCT                     PIC 9V999 VALUE 1.040.
+       77  WS-PREM-PCT                     PIC 9V999 VALUE 1.030.
+      *----------------------------------------------------------------
+      * State Code to State Name lookup table, loaded from
+      * PRSU23STATE.TXT at the start of the run - see 2110-LOOKUP-
+      * STATE-NAME.  Replaces the old CA/NY special case.
+      *----------------------------------------------------------------
+       77  WS-STATE-CNT                    PIC 9(04) COMP VALUE ZERO.
+       01  PRSU23-WS-STATE-TABLE.
+           05  PRSU23-WS-STATE OCCURS 1 TO 60 TIMES
+                   DEPENDING ON WS-STATE-CNT
+                   INDEXED BY WS-ST-IX.
+               10  PRSU23-WS-ST-STATE-CD   PIC X(02).
+               10  PRSU23-WS-ST-STATE-NAME PIC X(20).
+      *----------------------------------------------------------------
+      * PRSU23MSTR employee master file controls - see
+      * 2800-UPDATE-MASTER-RECORD and 3300-FLAG-UNPROCESSED.
+      *----------------------------------------------------------------
+       77  WS-MASTER-STATUS                PIC X(02) VALUE SPACES.
+           88  WS-MASTER-OK                VALUE "00".
+           88  WS-MASTER-NOT-FOUND         VALUE "23".
+           88  WS-MASTER-FILE-MISSING      VALUE "35".
+       77  WS-RUN-DATE                     PIC X(08) VALUE SPACES.
+      *----------------------------------------------------------------
+      * PRSU23CTL/PRSU23CKPT checkpoint-restart controls - see
+      * 1500-LOAD-RUN-CONTROL and 1600-RESTART-FROM-CKPT.
+      *----------------------------------------------------------------
+       77  WS-RUN-MODE                     PIC X(07) VALUE "NORMAL ".
+           88  WS-RESTART-MODE             VALUE "RESTART".
+       77  WS-CKPT-INTERVAL                PIC 9(05) COMP VALUE ZERO.
+       77  WS-RECS-READ                    PIC 9(07) COMP VALUE ZERO.
+       77  WS-SKIP-CNT                     PIC 9(07) COMP VALUE ZERO.
+       77  WS-SKIP-TARGET                  PIC 9(07) COMP VALUE ZERO.
+      *----------------------------------------------------------------
+      * PRSU23RID/PRSU23AUDIT audit trail controls - see
+      * 1800-ASSIGN-RUN-ID and 2850-WRITE-AUDIT-RECORD.
+      *----------------------------------------------------------------
+       77  WS-RUN-ID                       PIC 9(07) COMP VALUE ZERO.
+       77  WS-AUDIT-STATUS                 PIC X(02) VALUE SPACES.
+           88  WS-AUDIT-FILE-MISSING       VALUE "35".
+       77  WS-RUNID-STATUS                 PIC X(02) VALUE SPACES.
+           88  WS-RUNID-FILE-MISSING       VALUE "35".
+       77  WS-REPORT-STATUS                PIC X(02) VALUE SPACES.
+           88  WS-REPORT-FILE-MISSING      VALUE "35".
+       77  WS-ERROR-STATUS                 PIC X(02) VALUE SPACES.
+           88  WS-ERROR-FILE-MISSING       VALUE "35".
+       77  WS-GL-STATUS                    PIC X(02) VALUE SPACES.
+           88  WS-GL-FILE-MISSING          VALUE "35".
+       77  WS-YTD-STATUS                   PIC X(02) VALUE SPACES.
+           88  WS-YTD-FILE-MISSING         VALUE "35".
+       77  WS-CONTROL-STATUS               PIC X(02) VALUE SPACES.
+           88  WS-CONTROL-FILE-MISSING     VALUE "35".
+       77  WS-CKPT-STATUS                  PIC X(02) VALUE SPACES.
+           88  WS-CKPT-FILE-MISSING        VALUE "35".
+      *----------------------------------------------------------------
+      * Switches and run controls.
+      *----------------------------------------------------------------
+       77  PRSU23-EOF-SW                   PIC X(01) VALUE "N".
+           88  PRSU23-EOF                  VALUE "Y".
+
+       77  PRSU23-VALID-SW                 PIC X(01) VALUE "Y".
+           88  PRSU23-RECORD-VALID         VALUE "Y".
+
+       77  WS-ERR-FIELD-NAME                PIC X(15) VALUE SPACES.
+       77  WS-ERR-REASON                    PIC X(30) VALUE SPACES.
+       77  WS-ERROR-CNT                     PIC 9(07) COMP VALUE ZERO.
+       77  WS-VALID-CNT                     PIC 9(07) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Expanded state/job descriptions for the current record, and
+      * the prior record's keys/descriptions for control breaks.
+      *----------------------------------------------------------------
+       77  WS-STATE-NAME                   PIC X(20) VALUE SPACES.
+       77  WS-JOB-TITLE                    PIC X(12) VALUE SPACES.
+       77  WS-PREV-STATE-CD                PIC X(02) VALUE SPACES.
+       77  WS-PREV-JOB-CD                  PIC X(03) VALUE SPACES.
+       77  WS-PREV-STATE-NAME              PIC X(20) VALUE SPACES.
+       77  WS-PREV-JOB-TITLE               PIC X(12) VALUE SPACES.
+       77  WS-STATE-NM-LEN                 PIC 9(02) COMP VALUE ZERO.
+       77  WS-JOB-TTL-LEN                  PIC 9(02) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Raise calculation work fields.
+      *----------------------------------------------------------------
+       77  WS-OLD-SAL                      PIC S9(09)V99 VALUE ZERO.
+       77  WS-NEW-SAL                      PIC S9(09)V99 VALUE ZERO.
+       77  WS-OLD-DUES                     PIC S9(05)V99 VALUE ZERO.
+       77  WS-NEW-DUES                     PIC S9(05)V99 VALUE ZERO.
+       77  WS-OLD-PREM                     PIC S9(05)V99 VALUE ZERO.
+       77  WS-NEW-PREM                     PIC S9(05)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Running totals.  One table entry per break level so the same
+      * accumulate/reset paragraphs can serve the job break, the
+      * state break and the final grand total.
+      *----------------------------------------------------------------
+       77  WS-LVL-JOB                      PIC 9 VALUE 1.
+       77  WS-LVL-STATE                    PIC 9 VALUE 2.
+       77  WS-LVL-GRAND                    PIC 9 VALUE 3.
+
+       01  PRSU23-WS-TOTALS-TABLE.
+           05  PRSU23-WS-TOTALS OCCURS 3 TIMES INDEXED BY WS-LVL-IX.
+               10  PRSU23-WS-OLD-SAL       PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-NEW-SAL       PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-OLD-DUES      PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-NEW-DUES      PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-OLD-PREM      PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-NEW-PREM      PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-EMP-CNT       PIC 9(07) COMP.
+
+      *----------------------------------------------------------------
+      * Report line work areas.
+      *----------------------------------------------------------------
+       01  PRSU23-WS-HEAD-1.
+           05  FILLER                      PIC X(150) VALUE
+               "RAISE IMPACT SUMMARY REPORT".
+
+       01  PRSU23-WS-HEAD-2.
+           05  FILLER                      PIC X(150) VALUE
+               "STATE                JOB TITLE    EMP NO EMPLOYEE NAME
+      -    "        OLD SALARY  NEW SALARY   OLD DUES   NEW DUES  OLD
+      -    "PREM   NEW PREM".
+
+       01  PRSU23-WS-BLANK-LINE.
+           05  FILLER                      PIC X(150) VALUE SPACES.
+
+       01  PRSU23-WS-DETAIL-LINE.
+           05  PRSU23-DL-STATE-NAME        PIC X(20).
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-JOB-TITLE         PIC X(12).
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-EMP-NUM           PIC X(06).
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-EMP-NAME          PIC X(20).
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-OLD-SAL           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-NEW-SAL           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-OLD-DUES          PIC ZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-NEW-DUES          PIC ZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-OLD-PREM          PIC ZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-NEW-PREM          PIC ZZ,ZZ9.99.
+           05  FILLER                      PIC X(12).
+
+       01  PRSU23-WS-TOTAL-LINE.
+           05  PRSU23-TL-LABEL             PIC X(64).
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-OLD-SAL           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-NEW-SAL           PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-OLD-DUES          PIC ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-NEW-DUES          PIC ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-OLD-PREM          PIC ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-NEW-PREM          PIC ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(06).
+
+       01  PRSU23-WS-COUNT-LINE.
+           05  FILLER                      PIC X(30) VALUE
+               "RECORDS PROCESSED...........: ".
+           05  PRSU23-CL-VALID-CNT         PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(30) VALUE
+               "RECORDS REJECTED TO ERR FILE: ".
+           05  PRSU23-CL-ERROR-CNT         PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(76) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *0000-MAINLINE
+      *    Top level flow - initialize, process every input record,
+      *    finalize the report and stop the run.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL PRSU23-EOF.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      *1000-INITIALIZE
+      *    Open the files, zero the totals table, print the report
+      *    headings and prime the read for the control break loop.
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PRSU23-INPUT-FILE.
+           PERFORM 1500-LOAD-RUN-CONTROL THRU 1500-EXIT.
+           PERFORM 1060-OPEN-DETAIL-FILES THRU 1060-EXIT.
+           PERFORM 1050-OPEN-AUDIT-FILE THRU 1050-EXIT.
+           PERFORM 1100-INIT-TOTALS THRU 1100-EXIT
+               VARYING WS-LVL-IX FROM 1 BY 1
+               UNTIL WS-LVL-IX > 3.
+           PERFORM 1200-LOAD-RATE-TABLE THRU 1200-EXIT.
+           PERFORM 1300-LOAD-STATE-TABLE THRU 1300-EXIT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1400-OPEN-MASTER-FILE THRU 1400-EXIT.
+           IF NOT WS-RESTART-MODE
+               PERFORM 1410-RESET-MASTER-FLAGS THRU 1410-EXIT
+           END-IF.
+           IF WS-RESTART-MODE
+               PERFORM 1600-RESTART-FROM-CKPT THRU 1600-EXIT
+           ELSE
+               PERFORM 1800-ASSIGN-RUN-ID THRU 1800-EXIT
+               WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-HEAD-1
+               WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-HEAD-2
+               WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-BLANK-LINE
+           END-IF.
+           PERFORM 2900-READ-INPUT THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1050-OPEN-AUDIT-FILE
+      *    Open PRSU23AUDIT for append.  The very first run finds no
+      *    file on disk yet - create it empty and re-open it to extend
+      *    rather than abending, the same fallback 1400-OPEN-MASTER-
+      *    FILE uses for PRSU23MSTR.
+      *****************************************************************
+       1050-OPEN-AUDIT-FILE.
+           OPEN EXTEND PRSU23-AUDIT-FILE.
+           IF WS-AUDIT-FILE-MISSING
+               OPEN OUTPUT PRSU23-AUDIT-FILE
+               CLOSE PRSU23-AUDIT-FILE
+               OPEN EXTEND PRSU23-AUDIT-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1060-OPEN-DETAIL-FILES
+      *    Open the report, exception, General Ledger and YTD extract
+      *    files.  A normal run starts each one fresh with OPEN OUTPUT;
+      *    a restart instead extends the same files the interrupted run
+      *    left behind, so the detail lines and break records it already
+      *    wrote are not truncated out from under the accumulator totals
+      *    1600-RESTART-FROM-CKPT is about to restore.  Each OPEN EXTEND
+      *    falls back to create-then-reopen the same way 1050-OPEN-
+      *    AUDIT-FILE does, in case a restart is attempted before one of
+      *    these files was ever created.
+      *****************************************************************
+       1060-OPEN-DETAIL-FILES.
+           IF WS-RESTART-MODE
+               OPEN EXTEND PRSU23-REPORT-FILE
+               IF WS-REPORT-FILE-MISSING
+                   OPEN OUTPUT PRSU23-REPORT-FILE
+                   CLOSE PRSU23-REPORT-FILE
+                   OPEN EXTEND PRSU23-REPORT-FILE
+               END-IF
+               OPEN EXTEND PRSU23-ERROR-FILE
+               IF WS-ERROR-FILE-MISSING
+                   OPEN OUTPUT PRSU23-ERROR-FILE
+                   CLOSE PRSU23-ERROR-FILE
+                   OPEN EXTEND PRSU23-ERROR-FILE
+               END-IF
+               OPEN EXTEND PRSU23-GL-FILE
+               IF WS-GL-FILE-MISSING
+                   OPEN OUTPUT PRSU23-GL-FILE
+                   CLOSE PRSU23-GL-FILE
+                   OPEN EXTEND PRSU23-GL-FILE
+               END-IF
+               OPEN EXTEND PRSU23-YTD-FILE
+               IF WS-YTD-FILE-MISSING
+                   OPEN OUTPUT PRSU23-YTD-FILE
+                   CLOSE PRSU23-YTD-FILE
+                   OPEN EXTEND PRSU23-YTD-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRSU23-REPORT-FILE
+               OPEN OUTPUT PRSU23-ERROR-FILE
+               OPEN OUTPUT PRSU23-GL-FILE
+               OPEN OUTPUT PRSU23-YTD-FILE
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+       1100-INIT-TOTALS.
+           MOVE ZERO TO PRSU23-WS-OLD-SAL (WS-LVL-IX)
+                        PRSU23-WS-NEW-SAL (WS-LVL-IX)
+                        PRSU23-WS-OLD-DUES (WS-LVL-IX)
+                        PRSU23-WS-NEW-DUES (WS-LVL-IX)
+                        PRSU23-WS-OLD-PREM (WS-LVL-IX)
+                        PRSU23-WS-NEW-PREM (WS-LVL-IX)
+                        PRSU23-WS-EMP-CNT (WS-LVL-IX).
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1200-LOAD-RATE-TABLE
+      *    Read PRSU23RATE.TXT into memory once, at the start of the
+      *    run, so the owner can change the raise percentages by
+      *    maintaining that file instead of changing this program.
+      *****************************************************************
+       1200-LOAD-RATE-TABLE.
+           MOVE ZERO TO WS-RATE-CNT.
+           OPEN INPUT PRSU23-RATE-FILE.
+           PERFORM 1210-READ-RATE-RECORD THRU 1210-EXIT.
+           PERFORM 1220-ADD-RATE-ENTRY THRU 1220-EXIT
+               UNTIL PRSU23-EOF.
+           CLOSE PRSU23-RATE-FILE.
+           MOVE "N" TO PRSU23-EOF-SW.
+       1200-EXIT.
+           EXIT.
+
+       1210-READ-RATE-RECORD.
+           READ PRSU23-RATE-FILE
+               AT END
+                   MOVE "Y" TO PRSU23-EOF-SW
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+       1220-ADD-RATE-ENTRY.
+           ADD 1 TO WS-RATE-CNT.
+           MOVE PRSU23-RT-STATE-CD TO
+               PRSU23-WS-RT-STATE-CD (WS-RATE-CNT).
+           MOVE PRSU23-RT-JOB-CD TO
+               PRSU23-WS-RT-JOB-CD (WS-RATE-CNT).
+           MOVE PRSU23-RT-SAL-PCT TO
+               PRSU23-WS-RT-SAL-PCT (WS-RATE-CNT).
+           MOVE PRSU23-RT-DUES-PCT TO
+               PRSU23-WS-RT-DUES-PCT (WS-RATE-CNT).
+           MOVE PRSU23-RT-PREM-PCT TO
+               PRSU23-WS-RT-PREM-PCT (WS-RATE-CNT).
+           PERFORM 1210-READ-RATE-RECORD THRU 1210-EXIT.
+       1220-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1300-LOAD-STATE-TABLE
+      *    Read PRSU23STATE.TXT into memory once, at the start of the
+      *    run, so the full list of valid states is maintained on that
+      *    file instead of as an IF statement in this program.
+      *****************************************************************
+       1300-LOAD-STATE-TABLE.
+           MOVE ZERO TO WS-STATE-CNT.
+           OPEN INPUT PRSU23-STATE-FILE.
+           PERFORM 1310-READ-STATE-RECORD THRU 1310-EXIT.
+           PERFORM 1320-ADD-STATE-ENTRY THRU 1320-EXIT
+               UNTIL PRSU23-EOF.
+           CLOSE PRSU23-STATE-FILE.
+           MOVE "N" TO PRSU23-EOF-SW.
+       1300-EXIT.
+           EXIT.
+
+       1310-READ-STATE-RECORD.
+           READ PRSU23-STATE-FILE
+               AT END
+                   MOVE "Y" TO PRSU23-EOF-SW
+           END-READ.
+       1310-EXIT.
+           EXIT.
+
+       1320-ADD-STATE-ENTRY.
+           ADD 1 TO WS-STATE-CNT.
+           MOVE PRSU23-ST-STATE-CD TO
+               PRSU23-WS-ST-STATE-CD (WS-STATE-CNT).
+           MOVE PRSU23-ST-STATE-NAME TO
+               PRSU23-WS-ST-STATE-NAME (WS-STATE-CNT).
+           PERFORM 1310-READ-STATE-RECORD THRU 1310-EXIT.
+       1320-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1400-OPEN-MASTER-FILE
+      *    Open PRSU23MSTR for update.  The very first run against a
+      *    brand new employee base finds no file on disk yet - create
+      *    it empty and re-open it for update rather than abending.
+      *****************************************************************
+       1400-OPEN-MASTER-FILE.
+           OPEN I-O PRSU23-MASTER-FILE.
+           IF WS-MASTER-FILE-MISSING
+               OPEN OUTPUT PRSU23-MASTER-FILE
+               CLOSE PRSU23-MASTER-FILE
+               OPEN I-O PRSU23-MASTER-FILE
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1410-RESET-MASTER-FLAGS
+      *    Mark every existing master record "not processed yet" for
+      *    this run, so 3300-FLAG-UNPROCESSED can tell afterward which
+      *    employees this cycle's input never touched.  Only called for
+      *    a normal-mode run (see 1000-INITIALIZE) - a restart must
+      *    leave the "Y" flags the interrupted run already set, or
+      *    3300-FLAG-UNPROCESSED would wrongly flag employees that run
+      *    already processed before it checkpointed.
+      *****************************************************************
+       1410-RESET-MASTER-FLAGS.
+           PERFORM 1420-READ-NEXT-MASTER THRU 1420-EXIT.
+           PERFORM UNTIL WS-MASTER-NOT-FOUND
+               MOVE "N" TO PRSU23-MS-PROCESSED-SW
+               REWRITE PRSU23-MASTER-RECORD
+               PERFORM 1420-READ-NEXT-MASTER THRU 1420-EXIT
+           END-PERFORM.
+       1410-EXIT.
+           EXIT.
+
+       1420-READ-NEXT-MASTER.
+           READ PRSU23-MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-MASTER-NOT-FOUND TO TRUE
+           END-READ.
+       1420-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1500-LOAD-RUN-CONTROL
+      *    Read the one-line PRSU23CTL.TXT the operator sets up before
+      *    the run.  A missing control file, or one present but never
+      *    written to, defaults to a normal run with checkpointing
+      *    turned off.
+      *****************************************************************
+       1500-LOAD-RUN-CONTROL.
+           MOVE "NORMAL " TO PRSU23-CT-RUN-MODE.
+           MOVE ZERO TO PRSU23-CT-CKPT-INTRVL.
+           OPEN INPUT PRSU23-CONTROL-FILE.
+           IF NOT WS-CONTROL-FILE-MISSING
+               READ PRSU23-CONTROL-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE PRSU23-CONTROL-FILE
+           END-IF.
+           MOVE PRSU23-CT-RUN-MODE TO WS-RUN-MODE.
+           MOVE PRSU23-CT-CKPT-INTRVL TO WS-CKPT-INTERVAL.
+       1500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1600-RESTART-FROM-CKPT
+      *    Restore the totals table and control-break keys from the
+      *    last checkpoint, then skip PRSU23INPUT.TXT ahead past every
+      *    record already consumed before the prior run stopped, so
+      *    no employee gets raised twice.  An operator who sets
+      *    RESTART mode before any checkpoint was ever written (or
+      *    before the first one's interval elapsed) has nothing to
+      *    restore from - 1100-INIT-TOTALS already zeroed the totals,
+      *    so this just falls back to 1800-ASSIGN-RUN-ID for a fresh
+      *    run-id and starts from the top of PRSU23INPUT.TXT like a
+      *    normal run would.
+      *****************************************************************
+       1600-RESTART-FROM-CKPT.
+           OPEN INPUT PRSU23-CKPT-FILE.
+           IF WS-CKPT-FILE-MISSING
+               PERFORM 1800-ASSIGN-RUN-ID THRU 1800-EXIT
+           ELSE
+               READ PRSU23-CKPT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE PRSU23-CK-RECS-READ TO WS-SKIP-TARGET
+               MOVE ZERO TO WS-RECS-READ
+               MOVE PRSU23-CK-VALID-CNT TO WS-VALID-CNT
+               MOVE PRSU23-CK-ERROR-CNT TO WS-ERROR-CNT
+               MOVE PRSU23-CK-PREV-STATE-CD TO WS-PREV-STATE-CD
+               MOVE PRSU23-CK-PREV-JOB-CD TO WS-PREV-JOB-CD
+               MOVE PRSU23-CK-PREV-STATE-NM TO WS-PREV-STATE-NAME
+               MOVE PRSU23-CK-PREV-JOB-TTL TO WS-PREV-JOB-TITLE
+               MOVE PRSU23-CK-RUN-ID TO WS-RUN-ID
+               CLOSE PRSU23-CKPT-FILE
+               PERFORM 1610-RESTORE-CKPT-LEVEL THRU 1610-EXIT
+                   VARYING WS-LVL-IX FROM 1 BY 1
+                   UNTIL WS-LVL-IX > 3
+               PERFORM 1620-SKIP-AHEAD THRU 1620-EXIT
+                   VARYING WS-SKIP-CNT FROM 1 BY 1
+                   UNTIL WS-SKIP-CNT > WS-SKIP-TARGET
+           END-IF.
+       1600-EXIT.
+           EXIT.
+
+       1610-RESTORE-CKPT-LEVEL.
+           MOVE PRSU23-CK-OLD-SAL (WS-LVL-IX) TO
+               PRSU23-WS-OLD-SAL (WS-LVL-IX).
+           MOVE PRSU23-CK-NEW-SAL (WS-LVL-IX) TO
+               PRSU23-WS-NEW-SAL (WS-LVL-IX).
+           MOVE PRSU23-CK-OLD-DUES (WS-LVL-IX) TO
+               PRSU23-WS-OLD-DUES (WS-LVL-IX).
+           MOVE PRSU23-CK-NEW-DUES (WS-LVL-IX) TO
+               PRSU23-WS-NEW-DUES (WS-LVL-IX).
+           MOVE PRSU23-CK-OLD-PREM (WS-LVL-IX) TO
+               PRSU23-WS-OLD-PREM (WS-LVL-IX).
+           MOVE PRSU23-CK-NEW-PREM (WS-LVL-IX) TO
+               PRSU23-WS-NEW-PREM (WS-LVL-IX).
+           MOVE PRSU23-CK-EMP-CNT (WS-LVL-IX) TO
+               PRSU23-WS-EMP-CNT (WS-LVL-IX).
+       1610-EXIT.
+           EXIT.
+
+       1620-SKIP-AHEAD.
+           PERFORM 2900-READ-INPUT THRU 2900-EXIT.
+       1620-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1700-WRITE-CHECKPOINT
+      *    Snapshot how many input records have been consumed, the
+      *    control-break keys, and the job/state/grand accumulators to
+      *    PRSU23CKPT.TXT so a restart never has to recalculate or
+      *    double-apply a raise already given out before an abend.
+      *****************************************************************
+       1700-WRITE-CHECKPOINT.
+           MOVE SPACES TO PRSU23-CHECKPOINT-RECORD.
+           MOVE WS-RUN-ID TO PRSU23-CK-RUN-ID.
+           MOVE WS-RECS-READ TO PRSU23-CK-RECS-READ.
+           MOVE WS-VALID-CNT TO PRSU23-CK-VALID-CNT.
+           MOVE WS-ERROR-CNT TO PRSU23-CK-ERROR-CNT.
+           MOVE WS-PREV-STATE-CD TO PRSU23-CK-PREV-STATE-CD.
+           MOVE WS-PREV-JOB-CD TO PRSU23-CK-PREV-JOB-CD.
+           MOVE WS-PREV-STATE-NAME TO PRSU23-CK-PREV-STATE-NM.
+           MOVE WS-PREV-JOB-TITLE TO PRSU23-CK-PREV-JOB-TTL.
+           PERFORM 1710-SAVE-CKPT-LEVEL THRU 1710-EXIT
+               VARYING WS-LVL-IX FROM 1 BY 1
+               UNTIL WS-LVL-IX > 3.
+           OPEN OUTPUT PRSU23-CKPT-FILE.
+           WRITE PRSU23-CHECKPOINT-RECORD.
+           CLOSE PRSU23-CKPT-FILE.
+       1700-EXIT.
+           EXIT.
+
+       1710-SAVE-CKPT-LEVEL.
+           MOVE PRSU23-WS-OLD-SAL (WS-LVL-IX) TO
+               PRSU23-CK-OLD-SAL (WS-LVL-IX).
+           MOVE PRSU23-WS-NEW-SAL (WS-LVL-IX) TO
+               PRSU23-CK-NEW-SAL (WS-LVL-IX).
+           MOVE PRSU23-WS-OLD-DUES (WS-LVL-IX) TO
+               PRSU23-CK-OLD-DUES (WS-LVL-IX).
+           MOVE PRSU23-WS-NEW-DUES (WS-LVL-IX) TO
+               PRSU23-CK-NEW-DUES (WS-LVL-IX).
+           MOVE PRSU23-WS-OLD-PREM (WS-LVL-IX) TO
+               PRSU23-CK-OLD-PREM (WS-LVL-IX).
+           MOVE PRSU23-WS-NEW-PREM (WS-LVL-IX) TO
+               PRSU23-CK-NEW-PREM (WS-LVL-IX).
+           MOVE PRSU23-WS-EMP-CNT (WS-LVL-IX) TO
+               PRSU23-CK-EMP-CNT (WS-LVL-IX).
+       1710-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1800-ASSIGN-RUN-ID
+      *    Issue this run's audit trail run-id from PRSU23RID.TXT - read
+      *    the last one used, add one, and rewrite the file.  A restart
+      *    overwrites this with the interrupted run's own run-id in
+      *    1600-RESTART-FROM-CKPT, so one run's audit records never
+      *    split across two run-ids.
+      *****************************************************************
+       1800-ASSIGN-RUN-ID.
+           MOVE ZERO TO WS-RUN-ID.
+           OPEN INPUT PRSU23-RUNID-FILE.
+           IF NOT WS-RUNID-FILE-MISSING
+               READ PRSU23-RUNID-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PRSU23-RI-LAST-RUN-ID TO WS-RUN-ID
+               END-READ
+               CLOSE PRSU23-RUNID-FILE
+           END-IF.
+           ADD 1 TO WS-RUN-ID.
+           MOVE WS-RUN-ID TO PRSU23-RI-LAST-RUN-ID.
+           OPEN OUTPUT PRSU23-RUNID-FILE.
+           WRITE PRSU23-RUNID-RECORD.
+           CLOSE PRSU23-RUNID-FILE.
+       1800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2000-PROCESS-RECORD
+      *    Validate the record.  A record that fails validation is
+      *    written to the exception file and excluded from the report
+      *    and every total - it never reaches the calculations below.
+      *    A good record is expanded, raised, control-broken, printed
+      *    and accumulated as before.  Either way the next record is
+      *    read at the bottom.  The checkpoint is written after every
+      *    record (when checkpointing is on) rather than every
+      *    CKPT-INTRVL'th one, so PRSU23CKPT.TXT's recorded position
+      *    never trails the detail/audit/GL/YTD output already on
+      *    disk - a restart that skips ahead by that position can
+      *    never replay, and duplicate, output this run already wrote.
+      *****************************************************************
+       2000-PROCESS-RECORD.
+           PERFORM 2050-VALIDATE-INPUT-RECORD THRU 2050-EXIT.
+           IF PRSU23-RECORD-VALID
+               ADD 1 TO WS-VALID-CNT
+               PERFORM 2100-EXPAND-CODES THRU 2100-EXIT
+               PERFORM 2200-CALCULATE-RAISE THRU 2200-EXIT
+               PERFORM 2300-CONTROL-BREAK-CHECK THRU 2300-EXIT
+               PERFORM 2400-WRITE-DETAIL-LINE THRU 2400-EXIT
+               PERFORM 2500-ACCUMULATE-TOTALS THRU 2500-EXIT
+                   VARYING WS-LVL-IX FROM 1 BY 1
+                   UNTIL WS-LVL-IX > 3
+               PERFORM 2800-UPDATE-MASTER-RECORD THRU 2800-EXIT
+               PERFORM 2850-WRITE-AUDIT-RECORD THRU 2850-EXIT
+               MOVE PRSU23-IN-STATE-CD TO WS-PREV-STATE-CD
+               MOVE PRSU23-IN-JOB-CD TO WS-PREV-JOB-CD
+               MOVE WS-STATE-NAME TO WS-PREV-STATE-NAME
+               MOVE WS-JOB-TITLE TO WS-PREV-JOB-TITLE
+           END-IF.
+           IF WS-CKPT-INTERVAL > 0
+               PERFORM 1700-WRITE-CHECKPOINT THRU 1700-EXIT
+           END-IF.
+           PERFORM 2900-READ-INPUT THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2050-VALIDATE-INPUT-RECORD
+      *    Validate Annual Salary, Union Dues and Insurance Premiums
+      *    before any calculation is trusted.  A non-numeric or
+      *    negative value in any of the three fields writes that
+      *    record to PRSU23ERR.TXT and keeps it out of the raise
+      *    calculations and every report total.
+      *****************************************************************
+       2050-VALIDATE-INPUT-RECORD.
+           MOVE "Y" TO PRSU23-VALID-SW.
+
+           PERFORM 2070-VALIDATE-STATE-CODE THRU 2070-EXIT.
+
+           IF PRSU23-IN-SALARY NOT NUMERIC
+               MOVE "ANNUAL SALARY" TO WS-ERR-FIELD-NAME
+               MOVE "NON-NUMERIC VALUE" TO WS-ERR-REASON
+               PERFORM 2060-WRITE-ERROR-RECORD THRU 2060-EXIT
+           ELSE
+               IF PRSU23-IN-SALARY < 0
+                   MOVE "ANNUAL SALARY" TO WS-ERR-FIELD-NAME
+                   MOVE "NEGATIVE VALUE" TO WS-ERR-REASON
+                   PERFORM 2060-WRITE-ERROR-RECORD THRU 2060-EXIT
+               END-IF
+           END-IF.
+
+           IF PRSU23-IN-DUES NOT NUMERIC
+               MOVE "UNION DUES" TO WS-ERR-FIELD-NAME
+               MOVE "NON-NUMERIC VALUE" TO WS-ERR-REASON
+               PERFORM 2060-WRITE-ERROR-RECORD THRU 2060-EXIT
+           ELSE
+               IF PRSU23-IN-DUES < 0
+                   MOVE "UNION DUES" TO WS-ERR-FIELD-NAME
+                   MOVE "NEGATIVE VALUE" TO WS-ERR-REASON
+                   PERFORM 2060-WRITE-ERROR-RECORD THRU 2060-EXIT
+               END-IF
+           END-IF.
+
+           IF PRSU23-IN-PREMIUM NOT NUMERIC
+               MOVE "INSURANCE PREM" TO WS-ERR-FIELD-NAME
+               MOVE "NON-NUMERIC VALUE" TO WS-ERR-REASON
+               PERFORM 2060-WRITE-ERROR-RECORD THRU 2060-EXIT
+           ELSE
+               IF PRSU23-IN-PREMIUM < 0
+                   MOVE "INSURANCE PREM" TO WS-ERR-FIELD-NAME
+                   MOVE "NEGATIVE VALUE" TO WS-ERR-REASON
+                   PERFORM 2060-WRITE-ERROR-RECORD THRU 2060-EXIT
+               END-IF
+           END-IF.
+
+           IF PRSU23-VALID-SW = "N"
+               ADD 1 TO WS-ERROR-CNT
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2060-WRITE-ERROR-RECORD
+      *    Write one exception record for the field named in
+      *    WS-ERR-FIELD-NAME/WS-ERR-REASON and mark the record bad.
+      *****************************************************************
+       2060-WRITE-ERROR-RECORD.
+           MOVE SPACES TO PRSU23-ERROR-RECORD.
+           MOVE PRSU23-IN-EMP-NUM TO PRSU23-ER-EMP-NUM.
+           MOVE PRSU23-IN-EMP-NAME TO PRSU23-ER-EMP-NAME.
+           MOVE WS-ERR-FIELD-NAME TO PRSU23-ER-FIELD-NAME.
+           MOVE WS-ERR-REASON TO PRSU23-ER-REASON.
+           WRITE PRSU23-ERROR-RECORD.
+           MOVE "N" TO PRSU23-VALID-SW.
+       2060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2070-VALIDATE-STATE-CODE
+      *    A state code not found on PRSU23STATE.TXT is rejected to
+      *    PRSU23ERR.TXT instead of printing "UNKNOWN STATE" on the
+      *    report - see 1300-LOAD-STATE-TABLE.
+      *****************************************************************
+       2070-VALIDATE-STATE-CODE.
+           SET WS-ST-IX TO 1.
+           SEARCH PRSU23-WS-STATE
+               AT END
+                   MOVE "STATE CODE" TO WS-ERR-FIELD-NAME
+                   MOVE "NOT ON STATE TABLE" TO WS-ERR-REASON
+                   PERFORM 2060-WRITE-ERROR-RECORD THRU 2060-EXIT
+               WHEN PRSU23-WS-ST-STATE-CD (WS-ST-IX) =
+                       PRSU23-IN-STATE-CD
+                   CONTINUE
+           END-SEARCH.
+       2070-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2100-EXPAND-CODES
+      *    Expand the two-letter state code to its full name and the
+      *    three-letter job code to its full title.  The state code
+      *    was already confirmed to be on PRSU23STATE.TXT by
+      *    2070-VALIDATE-STATE-CODE before this paragraph ever runs.
+      *****************************************************************
+       2100-EXPAND-CODES.
+           SET WS-ST-IX TO 1.
+           SEARCH PRSU23-WS-STATE
+               AT END
+                   MOVE "UNKNOWN STATE" TO WS-STATE-NAME
+               WHEN PRSU23-WS-ST-STATE-CD (WS-ST-IX) =
+                       PRSU23-IN-STATE-CD
+                   MOVE PRSU23-WS-ST-STATE-NAME (WS-ST-IX) TO
+                       WS-STATE-NAME
+           END-SEARCH.
+
+           EVALUATE PRSU23-IN-JOB-CD
+               WHEN "MGT"
+                   MOVE "MANAGEMENT" TO WS-JOB-TITLE
+               WHEN "SAL"
+                   MOVE "SALES" TO WS-JOB-TITLE
+               WHEN "SUP"
+                   MOVE "SUPERVISOR" TO WS-JOB-TITLE
+               WHEN "WHS"
+                   MOVE "WAREHOUSE" TO WS-JOB-TITLE
+               WHEN OTHER
+                   MOVE "UNKNOWN JOB" TO WS-JOB-TITLE
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2200-CALCULATE-RAISE
+      *    Look up this employee's State/Job raise percentages in the
+      *    rate table, then apply them to salary, union dues and
+      *    insurance premiums.
+      *****************************************************************
+       2200-CALCULATE-RAISE.
+           MOVE PRSU23-IN-SALARY TO WS-OLD-SAL.
+           MOVE PRSU23-IN-DUES TO WS-OLD-DUES.
+           MOVE PRSU23-IN-PREMIUM TO WS-OLD-PREM.
+           PERFORM 2210-LOOKUP-RATE THRU 2210-EXIT.
+           COMPUTE WS-NEW-SAL ROUNDED = PRSU23-IN-SALARY * WS-SAL-PCT.
+           COMPUTE WS-NEW-DUES ROUNDED = PRSU23-IN-DUES * WS-DUES-PCT.
+           COMPUTE WS-NEW-PREM ROUNDED =
+               PRSU23-IN-PREMIUM * WS-PREM-PCT.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2210-LOOKUP-RATE
+      *    Search the in-memory rate table for a row matching this
+      *    employee's exact State Code and Job Code.  If none exists,
+      *    fall back to the "**"/"***" default row.  If even the
+      *    default row is missing from PRSU23RATE.TXT, fall back to
+      *    the owner's original 7%/4%/3% raise scenario so the run
+      *    still completes.
+      *****************************************************************
+       2210-LOOKUP-RATE.
+           MOVE 1.070 TO WS-SAL-PCT.
+           MOVE 1.040 TO WS-DUES-PCT.
+           MOVE 1.030 TO WS-PREM-PCT.
+           SET WS-RT-IX TO 1.
+           SEARCH PRSU23-WS-RATE
+               AT END
+                   PERFORM 2220-LOOKUP-DEFAULT-RATE THRU 2220-EXIT
+               WHEN PRSU23-WS-RT-STATE-CD (WS-RT-IX) =
+                       PRSU23-IN-STATE-CD
+                   AND PRSU23-WS-RT-JOB-CD (WS-RT-IX) =
+                       PRSU23-IN-JOB-CD
+                   MOVE PRSU23-WS-RT-SAL-PCT (WS-RT-IX) TO WS-SAL-PCT
+                   MOVE PRSU23-WS-RT-DUES-PCT (WS-RT-IX) TO WS-DUES-PCT
+                   MOVE PRSU23-WS-RT-PREM-PCT (WS-RT-IX) TO WS-PREM-PCT
+           END-SEARCH.
+       2210-EXIT.
+           EXIT.
+
+       2220-LOOKUP-DEFAULT-RATE.
+           SET WS-RT-IX TO 1.
+           SEARCH PRSU23-WS-RATE
+               AT END
+                   CONTINUE
+               WHEN PRSU23-WS-RT-STATE-CD (WS-RT-IX) = "**"
+                   AND PRSU23-WS-RT-JOB-CD (WS-RT-IX) = "***"
+                   MOVE PRSU23-WS-RT-SAL-PCT (WS-RT-IX) TO WS-SAL-PCT
+                   MOVE PRSU23-WS-RT-DUES-PCT (WS-RT-IX) TO WS-DUES-PCT
+                   MOVE PRSU23-WS-RT-PREM-PCT (WS-RT-IX) TO WS-PREM-PCT
+           END-SEARCH.
+       2220-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2300-CONTROL-BREAK-CHECK
+      *    Print the job subtotal and/or the state subtotal whenever
+      *    the incoming record's keys change from the prior record.
+      *****************************************************************
+       2300-CONTROL-BREAK-CHECK.
+           IF WS-PREV-STATE-CD NOT = SPACES
+               AND WS-PREV-STATE-CD NOT = PRSU23-IN-STATE-CD
+               PERFORM 2600-JOB-SUBTOTAL THRU 2600-EXIT
+               PERFORM 2700-STATE-SUBTOTAL THRU 2700-EXIT
+           ELSE
+               IF WS-PREV-JOB-CD NOT = SPACES
+                   AND WS-PREV-JOB-CD NOT = PRSU23-IN-JOB-CD
+                   PERFORM 2600-JOB-SUBTOTAL THRU 2600-EXIT
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2400-WRITE-DETAIL-LINE
+      *    Print one line for the current employee.
+      *****************************************************************
+       2400-WRITE-DETAIL-LINE.
+           MOVE SPACES TO PRSU23-WS-DETAIL-LINE.
+           MOVE WS-STATE-NAME TO PRSU23-DL-STATE-NAME.
+           MOVE WS-JOB-TITLE TO PRSU23-DL-JOB-TITLE.
+           MOVE PRSU23-IN-EMP-NUM TO PRSU23-DL-EMP-NUM.
+           MOVE PRSU23-IN-EMP-NAME TO PRSU23-DL-EMP-NAME.
+           MOVE WS-OLD-SAL TO PRSU23-DL-OLD-SAL.
+           MOVE WS-NEW-SAL TO PRSU23-DL-NEW-SAL.
+           MOVE WS-OLD-DUES TO PRSU23-DL-OLD-DUES.
+           MOVE WS-NEW-DUES TO PRSU23-DL-NEW-DUES.
+           MOVE WS-OLD-PREM TO PRSU23-DL-OLD-PREM.
+           MOVE WS-NEW-PREM TO PRSU23-DL-NEW-PREM.
+           WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-DETAIL-LINE.
+       2400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2500-ACCUMULATE-TOTALS
+      *    Add the current employee's old/new figures into the job,
+      *    state and grand total accumulators.
+      *****************************************************************
+       2500-ACCUMULATE-TOTALS.
+           ADD WS-OLD-SAL TO PRSU23-WS-OLD-SAL (WS-LVL-IX).
+           ADD WS-NEW-SAL TO PRSU23-WS-NEW-SAL (WS-LVL-IX).
+           ADD WS-OLD-DUES TO PRSU23-WS-OLD-DUES (WS-LVL-IX).
+           ADD WS-NEW-DUES TO PRSU23-WS-NEW-DUES (WS-LVL-IX).
+           ADD WS-OLD-PREM TO PRSU23-WS-OLD-PREM (WS-LVL-IX).
+           ADD WS-NEW-PREM TO PRSU23-WS-NEW-PREM (WS-LVL-IX).
+           ADD 1 TO PRSU23-WS-EMP-CNT (WS-LVL-IX).
+       2500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2590-TRIM-TOTAL-LABEL
+      *    Find the actual (unpadded) length of WS-PREV-STATE-NAME and
+      *    WS-PREV-JOB-TITLE so 2600-JOB-SUBTOTAL and 2700-STATE-
+      *    SUBTOTAL can STRING just the state name/job title text into
+      *    PRSU23-TL-LABEL without carrying the trailing blanks their
+      *    PIC X(20)/PIC X(12) table entries are padded out to - state
+      *    names like "NEW YORK" have embedded blanks of their own, so
+      *    DELIMITED BY SPACE would cut them short; shrinking a
+      *    reference-modified length one position at a time is used
+      *    instead.
+      *****************************************************************
+       2590-TRIM-TOTAL-LABEL.
+           MOVE 20 TO WS-STATE-NM-LEN.
+           PERFORM 2591-SHRINK-STATE-NM-LEN THRU 2591-EXIT
+               UNTIL WS-STATE-NM-LEN = 0
+               OR WS-PREV-STATE-NAME (WS-STATE-NM-LEN:1) NOT = SPACE.
+           IF WS-STATE-NM-LEN = 0
+               MOVE 1 TO WS-STATE-NM-LEN
+           END-IF.
+           MOVE 12 TO WS-JOB-TTL-LEN.
+           PERFORM 2592-SHRINK-JOB-TTL-LEN THRU 2592-EXIT
+               UNTIL WS-JOB-TTL-LEN = 0
+               OR WS-PREV-JOB-TITLE (WS-JOB-TTL-LEN:1) NOT = SPACE.
+           IF WS-JOB-TTL-LEN = 0
+               MOVE 1 TO WS-JOB-TTL-LEN
+           END-IF.
+       2590-EXIT.
+           EXIT.
+
+       2591-SHRINK-STATE-NM-LEN.
+           SUBTRACT 1 FROM WS-STATE-NM-LEN.
+       2591-EXIT.
+           EXIT.
+
+       2592-SHRINK-JOB-TTL-LEN.
+           SUBTRACT 1 FROM WS-JOB-TTL-LEN.
+       2592-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2600-JOB-SUBTOTAL
+      *    Print the job-code break subtotal and reset the job level
+      *    accumulator for the next job code.
+      *****************************************************************
+       2600-JOB-SUBTOTAL.
+           MOVE SPACES TO PRSU23-WS-TOTAL-LINE.
+           PERFORM 2590-TRIM-TOTAL-LABEL THRU 2590-EXIT.
+           STRING WS-PREV-STATE-NAME (1:WS-STATE-NM-LEN) DELIMITED BY
+                   SIZE
+               " JOB TOTAL - " DELIMITED BY SIZE
+               WS-PREV-JOB-TITLE (1:WS-JOB-TTL-LEN) DELIMITED BY SIZE
+               INTO PRSU23-TL-LABEL.
+           MOVE PRSU23-WS-OLD-SAL (WS-LVL-JOB) TO PRSU23-TL-OLD-SAL.
+           MOVE PRSU23-WS-NEW-SAL (WS-LVL-JOB) TO PRSU23-TL-NEW-SAL.
+           MOVE PRSU23-WS-OLD-DUES (WS-LVL-JOB) TO PRSU23-TL-OLD-DUES.
+           MOVE PRSU23-WS-NEW-DUES (WS-LVL-JOB) TO PRSU23-TL-NEW-DUES.
+           MOVE PRSU23-WS-OLD-PREM (WS-LVL-JOB) TO PRSU23-TL-OLD-PREM.
+           MOVE PRSU23-WS-NEW-PREM (WS-LVL-JOB) TO PRSU23-TL-NEW-PREM.
+           WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-TOTAL-LINE.
+           WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-BLANK-LINE.
+           PERFORM 2650-WRITE-GL-RECORD THRU 2650-EXIT.
+           MOVE ZERO TO PRSU23-WS-OLD-SAL (WS-LVL-JOB)
+                        PRSU23-WS-NEW-SAL (WS-LVL-JOB)
+                        PRSU23-WS-OLD-DUES (WS-LVL-JOB)
+                        PRSU23-WS-NEW-DUES (WS-LVL-JOB)
+                        PRSU23-WS-OLD-PREM (WS-LVL-JOB)
+                        PRSU23-WS-NEW-PREM (WS-LVL-JOB)
+                        PRSU23-WS-EMP-CNT (WS-LVL-JOB).
+       2600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2650-WRITE-GL-RECORD
+      *    Write one General Ledger extract record for the State/Job
+      *    break just subtotaled, carrying the dollar increase (new
+      *    minus old) in salary, union dues and insurance premiums for
+      *    the GL system to post.
+      *****************************************************************
+       2650-WRITE-GL-RECORD.
+           MOVE SPACES TO PRSU23-GL-RECORD.
+           MOVE WS-PREV-STATE-CD TO PRSU23-GL-STATE-CD.
+           MOVE WS-PREV-JOB-CD TO PRSU23-GL-JOB-CD.
+           COMPUTE PRSU23-GL-SAL-INCR =
+               PRSU23-WS-NEW-SAL (WS-LVL-JOB) -
+               PRSU23-WS-OLD-SAL (WS-LVL-JOB).
+           COMPUTE PRSU23-GL-DUES-INCR =
+               PRSU23-WS-NEW-DUES (WS-LVL-JOB) -
+               PRSU23-WS-OLD-DUES (WS-LVL-JOB).
+           COMPUTE PRSU23-GL-PREM-INCR =
+               PRSU23-WS-NEW-PREM (WS-LVL-JOB) -
+               PRSU23-WS-OLD-PREM (WS-LVL-JOB).
+           WRITE PRSU23-GL-RECORD.
+           PERFORM 2660-WRITE-YTD-RECORD THRU 2660-EXIT.
+       2650-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2660-WRITE-YTD-RECORD
+      *    Archive this same State/Job increase to PRSU23YTD.TXT under
+      *    its own name, independent of the PRSU23GL.TXT Finance
+      *    extract, so this year's totals survive to be compared
+      *    against next year's by CS370PROGRAM3.
+      *****************************************************************
+       2660-WRITE-YTD-RECORD.
+           MOVE SPACES TO PRSU23-YTD-RECORD.
+           MOVE PRSU23-GL-STATE-CD TO PRSU23-YT-STATE-CD.
+           MOVE PRSU23-GL-JOB-CD TO PRSU23-YT-JOB-CD.
+           MOVE PRSU23-GL-SAL-INCR TO PRSU23-YT-SAL-INCR.
+           MOVE PRSU23-GL-DUES-INCR TO PRSU23-YT-DUES-INCR.
+           MOVE PRSU23-GL-PREM-INCR TO PRSU23-YT-PREM-INCR.
+           WRITE PRSU23-YTD-RECORD.
+       2660-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2700-STATE-SUBTOTAL
+      *    Print the state-code break subtotal and reset the state
+      *    level accumulator for the next state.
+      *****************************************************************
+       2700-STATE-SUBTOTAL.
+           MOVE SPACES TO PRSU23-WS-TOTAL-LINE.
+           PERFORM 2590-TRIM-TOTAL-LABEL THRU 2590-EXIT.
+           STRING WS-PREV-STATE-NAME (1:WS-STATE-NM-LEN) DELIMITED BY
+                   SIZE
+               " STATE TOTAL" DELIMITED BY SIZE
+               INTO PRSU23-TL-LABEL.
+           MOVE PRSU23-WS-OLD-SAL (WS-LVL-STATE) TO PRSU23-TL-OLD-SAL.
+           MOVE PRSU23-WS-NEW-SAL (WS-LVL-STATE) TO PRSU23-TL-NEW-SAL.
+           MOVE PRSU23-WS-OLD-DUES (WS-LVL-STATE) TO PRSU23-TL-OLD-DUES.
+           MOVE PRSU23-WS-NEW-DUES (WS-LVL-STATE) TO PRSU23-TL-NEW-DUES.
+           MOVE PRSU23-WS-OLD-PREM (WS-LVL-STATE) TO PRSU23-TL-OLD-PREM.
+           MOVE PRSU23-WS-NEW-PREM (WS-LVL-STATE) TO PRSU23-TL-NEW-PREM.
+           WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-TOTAL-LINE.
+           WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-BLANK-LINE.
+           MOVE ZERO TO PRSU23-WS-OLD-SAL (WS-LVL-STATE)
+                        PRSU23-WS-NEW-SAL (WS-LVL-STATE)
+                        PRSU23-WS-OLD-DUES (WS-LVL-STATE)
+                        PRSU23-WS-NEW-DUES (WS-LVL-STATE)
+                        PRSU23-WS-OLD-PREM (WS-LVL-STATE)
+                        PRSU23-WS-NEW-PREM (WS-LVL-STATE)
+                        PRSU23-WS-EMP-CNT (WS-LVL-STATE).
+       2700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2800-UPDATE-MASTER-RECORD
+      *    Match this employee to PRSU23MSTR by Employee Number.  A
+      *    match is rewritten with the new figures; an employee number
+      *    not on the master is a new hire and is added with a status
+      *    flag instead of being rejected.
+      *****************************************************************
+       2800-UPDATE-MASTER-RECORD.
+           MOVE PRSU23-IN-EMP-NUM TO PRSU23-MS-EMP-NUM.
+           READ PRSU23-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-MASTER-OK
+               MOVE WS-NEW-SAL TO PRSU23-MS-SALARY
+               MOVE WS-NEW-DUES TO PRSU23-MS-DUES
+               MOVE WS-NEW-PREM TO PRSU23-MS-PREMIUM
+               MOVE PRSU23-IN-EMP-NAME TO PRSU23-MS-EMP-NAME
+               MOVE PRSU23-IN-STATE-CD TO PRSU23-MS-STATE-CD
+               MOVE PRSU23-IN-JOB-CD TO PRSU23-MS-JOB-CD
+               MOVE WS-RUN-DATE TO PRSU23-MS-LAST-RUN-DATE
+               MOVE "Y" TO PRSU23-MS-PROCESSED-SW
+               MOVE SPACES TO PRSU23-MS-STATUS
+               REWRITE PRSU23-MASTER-RECORD
+           ELSE
+               MOVE PRSU23-IN-EMP-NAME TO PRSU23-MS-EMP-NAME
+               MOVE PRSU23-IN-STATE-CD TO PRSU23-MS-STATE-CD
+               MOVE PRSU23-IN-JOB-CD TO PRSU23-MS-JOB-CD
+               MOVE WS-NEW-SAL TO PRSU23-MS-SALARY
+               MOVE WS-NEW-DUES TO PRSU23-MS-DUES
+               MOVE WS-NEW-PREM TO PRSU23-MS-PREMIUM
+               MOVE WS-RUN-DATE TO PRSU23-MS-LAST-RUN-DATE
+               MOVE "Y" TO PRSU23-MS-PROCESSED-SW
+               MOVE "NEW HIRE - NEEDS SETUP" TO PRSU23-MS-STATUS
+               WRITE PRSU23-MASTER-RECORD
+           END-IF.
+       2800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2850-WRITE-AUDIT-RECORD
+      *    Append one permanent compliance record of this employee's
+      *    raise to PRSU23AUDIT.TXT - the old and new salary, union
+      *    dues and insurance premium figures, tagged with this run's
+      *    run-id and run date.
+      *****************************************************************
+       2850-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO PRSU23-AUDIT-RECORD.
+           MOVE WS-RUN-ID TO PRSU23-AU-RUN-ID.
+           MOVE WS-RUN-DATE TO PRSU23-AU-RUN-DATE.
+           MOVE PRSU23-IN-EMP-NUM TO PRSU23-AU-EMP-NUM.
+           MOVE PRSU23-IN-EMP-NAME TO PRSU23-AU-EMP-NAME.
+           MOVE PRSU23-IN-STATE-CD TO PRSU23-AU-STATE-CD.
+           MOVE PRSU23-IN-JOB-CD TO PRSU23-AU-JOB-CD.
+           MOVE WS-OLD-SAL TO PRSU23-AU-OLD-SAL.
+           MOVE WS-NEW-SAL TO PRSU23-AU-NEW-SAL.
+           MOVE WS-OLD-DUES TO PRSU23-AU-OLD-DUES.
+           MOVE WS-NEW-DUES TO PRSU23-AU-NEW-DUES.
+           MOVE WS-OLD-PREM TO PRSU23-AU-OLD-PREM.
+           MOVE WS-NEW-PREM TO PRSU23-AU-NEW-PREM.
+           WRITE PRSU23-AUDIT-RECORD.
+       2850-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2900-READ-INPUT
+      *    Read the next input record, setting the end-of-file switch
+      *    when the file is exhausted.
+      *****************************************************************
+       2900-READ-INPUT.
+           READ PRSU23-INPUT-FILE
+               AT END
+                   MOVE "Y" TO PRSU23-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECS-READ
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *3000-FINALIZE
+      *    Print the final job/state subtotals and the grand total
+      *    line, then close the files.
+      *****************************************************************
+       3000-FINALIZE.
+           IF WS-PREV-STATE-CD NOT = SPACES
+               PERFORM 2600-JOB-SUBTOTAL THRU 2600-EXIT
+               PERFORM 2700-STATE-SUBTOTAL THRU 2700-EXIT
+               PERFORM 3100-GRAND-TOTAL THRU 3100-EXIT
+           END-IF.
+           PERFORM 3200-WRITE-RECORD-COUNTS THRU 3200-EXIT.
+           PERFORM 3300-FLAG-UNPROCESSED THRU 3300-EXIT.
+           CLOSE PRSU23-INPUT-FILE.
+           CLOSE PRSU23-REPORT-FILE.
+           CLOSE PRSU23-ERROR-FILE.
+           CLOSE PRSU23-MASTER-FILE.
+           CLOSE PRSU23-AUDIT-FILE.
+           CLOSE PRSU23-GL-FILE.
+           CLOSE PRSU23-YTD-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-GRAND-TOTAL.
+           MOVE SPACES TO PRSU23-WS-TOTAL-LINE.
+           MOVE "GRAND TOTAL - ALL STATES AND JOBS" TO PRSU23-TL-LABEL.
+           MOVE PRSU23-WS-OLD-SAL (WS-LVL-GRAND) TO PRSU23-TL-OLD-SAL.
+           MOVE PRSU23-WS-NEW-SAL (WS-LVL-GRAND) TO PRSU23-TL-NEW-SAL.
+           MOVE PRSU23-WS-OLD-DUES (WS-LVL-GRAND) TO PRSU23-TL-OLD-DUES.
+           MOVE PRSU23-WS-NEW-DUES (WS-LVL-GRAND) TO PRSU23-TL-NEW-DUES.
+           MOVE PRSU23-WS-OLD-PREM (WS-LVL-GRAND) TO PRSU23-TL-OLD-PREM.
+           MOVE PRSU23-WS-NEW-PREM (WS-LVL-GRAND) TO PRSU23-TL-NEW-PREM.
+           WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-TOTAL-LINE.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *3200-WRITE-RECORD-COUNTS
+      *    Show how many records fed the totals above and how many
+      *    were rejected to PRSU23ERR.TXT, so the count on the report
+      *    can be reconciled against the exception file.
+      *****************************************************************
+       3200-WRITE-RECORD-COUNTS.
+           WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-BLANK-LINE.
+           MOVE WS-VALID-CNT TO PRSU23-CL-VALID-CNT.
+           MOVE WS-ERROR-CNT TO PRSU23-CL-ERROR-CNT.
+           WRITE PRSU23-REPORT-LINE FROM PRSU23-WS-COUNT-LINE.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *3300-FLAG-UNPROCESSED
+      *    Walk the whole master file one last time.  Any record still
+      *    marked "N" was never matched to an input record this cycle -
+      *    flag it "not processed this cycle" instead of leaving its
+      *    figures looking current.
+      *****************************************************************
+       3300-FLAG-UNPROCESSED.
+           MOVE SPACES TO WS-MASTER-STATUS.
+           MOVE LOW-VALUES TO PRSU23-MS-EMP-NUM.
+           START PRSU23-MASTER-FILE KEY IS NOT LESS THAN
+               PRSU23-MS-EMP-NUM.
+           PERFORM 1420-READ-NEXT-MASTER THRU 1420-EXIT.
+           PERFORM UNTIL WS-MASTER-NOT-FOUND
+               IF PRSU23-MS-PROCESSED-SW = "N"
+                   MOVE "NOT PROCESSED THIS CYCLE" TO
+                       PRSU23-MS-STATUS
+                   REWRITE PRSU23-MASTER-RECORD
+               END-IF
+               PERFORM 1420-READ-NEXT-MASTER THRU 1420-EXIT
+           END-PERFORM.
+       3300-EXIT.
+           EXIT.
