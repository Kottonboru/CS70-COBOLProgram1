@@ -0,0 +1,532 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CS370PROGRAM3.
+       AUTHOR. AARON-COTTON.
+      *****************************************************************
+      * This program compares this year's raise cost increase to last
+      * year's, by State Code and by Job Code, so the owner can see at
+      * a glance whether this year's raise pool is tracking bigger or
+      * smaller than last year's before she signs off.
+      ******
+      *INPUT:
+      *    PRSU23YTD.TXT - this year's State/Job raise cost increase,
+      *        archived by CS370PROGRAM1's 2660-WRITE-YTD-RECORD.
+      *    PRSU23PYR.TXT - last year's PRSU23YTD.TXT, in the same
+      *        layout, carried forward by the operator between cycles.
+      *        A State/Job combination on PRSU23YTD.TXT with no match
+      *        on PRSU23PYR.TXT is new this year and is compared
+      *        against a zero prior-year baseline.
+      ******
+      *OUTPUT:
+      *    PRSU23YOY.TXT - a side-by-side comparison report: one
+      *    detail line per State/Job combination, a subtotal by State
+      *    Code, a subtotal by Job Code, and a grand total line, each
+      *    showing last year's increase, this year's increase, the
+      *    dollar change and the percent change.  The increase compared
+      *    is total payroll cost - salary plus union dues plus
+      *    insurance premium - not salary alone.  A State/Job
+      *    combination on PRSU23PYR.TXT with no match on PRSU23YTD.TXT -
+      *    dropped entirely this year - also gets its own detail line,
+      *    compared against a zero current-year figure, so the grand
+      *    total prior-year figure always foots to PRSU23PYR.TXT's own
+      *    total - see 2400-WRITE-UNMATCHED-PRIOR-YEAR.
+      *****************************************************************
+      *MODIFICATION HISTORY:
+      *    2026-08-08  AC  Added the year-over-year comparison report.
+      *    2026-08-08  AC  Review fixes: total-cost comparison instead
+      *                    of salary-only, detail line and subtotal
+      *                    roll-up for a prior-year combination with no
+      *                    current-year match.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRSU23-CURR-FILE ASSIGN TO "PRSU23YTD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRSU23-PYR-FILE ASSIGN TO "PRSU23PYR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRSU23-YOY-FILE ASSIGN TO "PRSU23YOY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRSU23-CURR-FILE.
+           COPY PRSU23YT.
+
+       FD  PRSU23-PYR-FILE.
+           COPY PRSU23YT REPLACING
+               PRSU23-YTD-RECORD BY PRSU23-PYR-RECORD,
+               PRSU23-YT-STATE-CD BY PRSU23-PY-STATE-CD,
+               PRSU23-YT-JOB-CD BY PRSU23-PY-JOB-CD,
+               PRSU23-YT-SAL-INCR BY PRSU23-PY-SAL-INCR,
+               PRSU23-YT-DUES-INCR BY PRSU23-PY-DUES-INCR,
+               PRSU23-YT-PREM-INCR BY PRSU23-PY-PREM-INCR.
+
+       FD  PRSU23-YOY-FILE.
+       01  PRSU23-YOY-LINE                 PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Last year's State/Job increases, loaded into memory so every
+      * current-year record can be matched against it by SEARCH - the
+      * same table/load pattern CS370PROGRAM1 uses for its rate and
+      * state tables.
+      *----------------------------------------------------------------
+       77  WS-PYR-CNT                      PIC 9(04) COMP VALUE ZERO.
+       01  PRSU23-WS-PYR-TABLE.
+           05  PRSU23-WS-PYR OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-PYR-CNT
+                   INDEXED BY WS-PY-IX.
+               10  PRSU23-WS-PY-STATE-CD   PIC X(02).
+               10  PRSU23-WS-PY-JOB-CD     PIC X(03).
+               10  PRSU23-WS-PY-SAL-INCR   PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-PY-DUES-INCR  PIC S9(07)V99 COMP-3.
+               10  PRSU23-WS-PY-PREM-INCR  PIC S9(07)V99 COMP-3.
+               10  PRSU23-WS-PY-MATCHED-SW PIC X(01).
+
+      *----------------------------------------------------------------
+      * State-level and Job-level rollup tables, built up as each
+      * current-year detail record is matched against the prior-year
+      * table.  Each entry is appended the first time its State Code
+      * or Job Code is seen - see 2200-ACCUM-STATE/2300-ACCUM-JOB.
+      *----------------------------------------------------------------
+       77  WS-STA-CNT                      PIC 9(04) COMP VALUE ZERO.
+       01  PRSU23-WS-STA-TABLE.
+           05  PRSU23-WS-STA OCCURS 1 TO 60 TIMES
+                   DEPENDING ON WS-STA-CNT
+                   INDEXED BY WS-STA-IX.
+               10  PRSU23-WS-STA-CD        PIC X(02).
+               10  PRSU23-WS-STA-PY-TOTAL    PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-STA-CY-TOTAL    PIC S9(09)V99 COMP-3.
+
+       77  WS-JOB-CNT                      PIC 9(04) COMP VALUE ZERO.
+       01  PRSU23-WS-JOB-TABLE.
+           05  PRSU23-WS-JOB OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-JOB-CNT
+                   INDEXED BY WS-JOB-IX.
+               10  PRSU23-WS-JOB-CD        PIC X(03).
+               10  PRSU23-WS-JOB-PY-TOTAL    PIC S9(09)V99 COMP-3.
+               10  PRSU23-WS-JOB-CY-TOTAL    PIC S9(09)V99 COMP-3.
+
+       77  PRSU23-EOF-SW                   PIC X(01) VALUE "N".
+           88  PRSU23-EOF                  VALUE "Y".
+
+       77  WS-CY-TOTAL-INCR                  PIC S9(09)V99 VALUE ZERO.
+       77  WS-PY-TOTAL-INCR                  PIC S9(09)V99 VALUE ZERO.
+       77  WS-TOTAL-DOLLAR-CHG                PIC S9(09)V99 VALUE ZERO.
+       77  WS-TOTAL-PERCENT-CHG               PIC S999V99 VALUE ZERO.
+       77  WS-PCT-NA-SW                    PIC X(01) VALUE "N".
+           88  WS-PCT-NOT-APPLICABLE       VALUE "Y".
+
+       77  WS-GRAND-PY-TOTAL                 PIC S9(09)V99 VALUE ZERO.
+       77  WS-GRAND-CY-TOTAL                 PIC S9(09)V99 VALUE ZERO.
+
+       77  WS-SUB-CHG                      PIC S9(09)V99 VALUE ZERO.
+       77  WS-SUB-PCT                      PIC S999V99 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Report line work areas.
+      *----------------------------------------------------------------
+       01  PRSU23-WS-HEAD-1.
+           05  FILLER                      PIC X(150) VALUE
+               "YEAR-OVER-YEAR RAISE COST COMPARISON".
+
+       01  PRSU23-WS-HEAD-2.
+           05  FILLER                      PIC X(150) VALUE
+               "ST JOB   LAST YEAR INCR  THIS YEAR INCR      $ CHANGE
+      -    "  % CHANGE".
+
+       01  PRSU23-WS-BLANK-LINE.
+           05  FILLER                      PIC X(150) VALUE SPACES.
+
+       01  PRSU23-WS-DETAIL-LINE.
+           05  PRSU23-DL-STATE-CD          PIC X(02).
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-JOB-CD            PIC X(03).
+           05  FILLER                      PIC X(03).
+           05  PRSU23-DL-PY-TOTAL            PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-CY-TOTAL            PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-CHG               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-DL-PCT               PIC ZZZ9.99-.
+           05  FILLER                      PIC X(01).
+           05  PRSU23-DL-PCT-NA            PIC X(03).
+           05  FILLER                      PIC X(46).
+
+       01  PRSU23-WS-TOTAL-LINE.
+           05  PRSU23-TL-LABEL             PIC X(20).
+           05  FILLER                      PIC X(05).
+           05  PRSU23-TL-PY-TOTAL            PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-CY-TOTAL            PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-CHG               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(02).
+           05  PRSU23-TL-PCT               PIC ZZZ9.99-.
+           05  FILLER                      PIC X(01).
+           05  PRSU23-TL-PCT-NA            PIC X(03).
+           05  FILLER                      PIC X(46).
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *0000-MAINLINE
+      *    Load last year's totals, compare every current-year State/
+      *    Job combination against them, roll up by State and by Job,
+      *    print the grand total, close out.
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL PRSU23-EOF.
+           PERFORM 2400-WRITE-UNMATCHED-PRIOR-YEAR THRU 2400-EXIT
+               VARYING WS-PY-IX FROM 1 BY 1
+               UNTIL WS-PY-IX > WS-PYR-CNT.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      *1000-INITIALIZE
+      *    Open the files, load last year's totals into memory, print
+      *    the headings and prime the read of this year's totals.
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT PRSU23-YOY-FILE.
+           PERFORM 1100-LOAD-PRIOR-YEAR THRU 1100-EXIT.
+           OPEN INPUT PRSU23-CURR-FILE.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-HEAD-1.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-HEAD-2.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-BLANK-LINE.
+           PERFORM 2900-READ-CURRENT-YEAR THRU 2900-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *1100-LOAD-PRIOR-YEAR
+      *    Read PRSU23PYR.TXT - last year's archived State/Job
+      *    increases - into memory.  A first-ever run with no prior
+      *    year on file simply loads an empty table, and every
+      *    current-year combination compares against a zero baseline.
+      *****************************************************************
+       1100-LOAD-PRIOR-YEAR.
+           MOVE ZERO TO WS-PYR-CNT.
+           OPEN INPUT PRSU23-PYR-FILE.
+           PERFORM 1110-READ-PRIOR-YEAR THRU 1110-EXIT.
+           PERFORM 1120-ADD-PRIOR-YEAR-ENTRY THRU 1120-EXIT
+               UNTIL PRSU23-EOF.
+           CLOSE PRSU23-PYR-FILE.
+           MOVE "N" TO PRSU23-EOF-SW.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-PRIOR-YEAR.
+           READ PRSU23-PYR-FILE
+               AT END
+                   MOVE "Y" TO PRSU23-EOF-SW
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       1120-ADD-PRIOR-YEAR-ENTRY.
+           ADD 1 TO WS-PYR-CNT.
+           MOVE PRSU23-PY-STATE-CD TO
+               PRSU23-WS-PY-STATE-CD (WS-PYR-CNT).
+           MOVE PRSU23-PY-JOB-CD TO
+               PRSU23-WS-PY-JOB-CD (WS-PYR-CNT).
+           MOVE PRSU23-PY-SAL-INCR TO
+               PRSU23-WS-PY-SAL-INCR (WS-PYR-CNT).
+           MOVE PRSU23-PY-DUES-INCR TO
+               PRSU23-WS-PY-DUES-INCR (WS-PYR-CNT).
+           MOVE PRSU23-PY-PREM-INCR TO
+               PRSU23-WS-PY-PREM-INCR (WS-PYR-CNT).
+           MOVE "N" TO PRSU23-WS-PY-MATCHED-SW (WS-PYR-CNT).
+           PERFORM 1110-READ-PRIOR-YEAR THRU 1110-EXIT.
+       1120-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2000-PROCESS-RECORD
+      *    Match the current-year State/Job record to last year's
+      *    table, print the comparison detail line, roll the salary
+      *    increase figures up into the State and Job totals tables,
+      *    then read the next current-year record.
+      *****************************************************************
+       2000-PROCESS-RECORD.
+           PERFORM 2100-LOOKUP-PRIOR-YEAR THRU 2100-EXIT.
+           PERFORM 2150-WRITE-DETAIL-LINE THRU 2150-EXIT.
+           PERFORM 2200-ACCUM-STATE THRU 2200-EXIT.
+           PERFORM 2300-ACCUM-JOB THRU 2300-EXIT.
+           ADD WS-PY-TOTAL-INCR TO WS-GRAND-PY-TOTAL.
+           ADD WS-CY-TOTAL-INCR TO WS-GRAND-CY-TOTAL.
+           PERFORM 2900-READ-CURRENT-YEAR THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2100-LOOKUP-PRIOR-YEAR
+      *    Search last year's table for this State/Job combination.
+      *    The total payroll cost increase being compared is salary
+      *    plus union dues plus insurance premium, the same three
+      *    components CS370PROGRAM1's report, GL extract and YTD
+      *    extract track everywhere else.  No match means the
+      *    combination is new this year, so the comparison runs
+      *    against a zero prior-year baseline.
+      *****************************************************************
+       2100-LOOKUP-PRIOR-YEAR.
+           COMPUTE WS-CY-TOTAL-INCR =
+               PRSU23-YT-SAL-INCR + PRSU23-YT-DUES-INCR +
+               PRSU23-YT-PREM-INCR.
+           MOVE ZERO TO WS-PY-TOTAL-INCR.
+           MOVE "N" TO WS-PCT-NA-SW.
+           SET WS-PY-IX TO 1.
+           SEARCH PRSU23-WS-PYR
+               AT END
+                   CONTINUE
+               WHEN PRSU23-WS-PY-STATE-CD (WS-PY-IX) =
+                       PRSU23-YT-STATE-CD
+                   AND PRSU23-WS-PY-JOB-CD (WS-PY-IX) =
+                       PRSU23-YT-JOB-CD
+                   COMPUTE WS-PY-TOTAL-INCR =
+                       PRSU23-WS-PY-SAL-INCR (WS-PY-IX) +
+                       PRSU23-WS-PY-DUES-INCR (WS-PY-IX) +
+                       PRSU23-WS-PY-PREM-INCR (WS-PY-IX)
+                   MOVE "Y" TO PRSU23-WS-PY-MATCHED-SW (WS-PY-IX)
+           END-SEARCH.
+           COMPUTE WS-TOTAL-DOLLAR-CHG =
+               WS-CY-TOTAL-INCR - WS-PY-TOTAL-INCR.
+           IF WS-PY-TOTAL-INCR = 0
+               SET WS-PCT-NOT-APPLICABLE TO TRUE
+           ELSE
+               COMPUTE WS-TOTAL-PERCENT-CHG ROUNDED =
+                   (WS-TOTAL-DOLLAR-CHG / WS-PY-TOTAL-INCR) * 100
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2150-WRITE-DETAIL-LINE
+      *    Print one State/Job comparison line.
+      *****************************************************************
+       2150-WRITE-DETAIL-LINE.
+           MOVE SPACES TO PRSU23-WS-DETAIL-LINE.
+           MOVE PRSU23-YT-STATE-CD TO PRSU23-DL-STATE-CD.
+           MOVE PRSU23-YT-JOB-CD TO PRSU23-DL-JOB-CD.
+           MOVE WS-PY-TOTAL-INCR TO PRSU23-DL-PY-TOTAL.
+           MOVE WS-CY-TOTAL-INCR TO PRSU23-DL-CY-TOTAL.
+           MOVE WS-TOTAL-DOLLAR-CHG TO PRSU23-DL-CHG.
+           IF WS-PCT-NOT-APPLICABLE
+               MOVE ZERO TO PRSU23-DL-PCT
+               MOVE "N/A" TO PRSU23-DL-PCT-NA
+           ELSE
+               MOVE WS-TOTAL-PERCENT-CHG TO PRSU23-DL-PCT
+               MOVE SPACES TO PRSU23-DL-PCT-NA
+           END-IF.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-DETAIL-LINE.
+       2150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2200-ACCUM-STATE
+      *    Add this combination's salary increase into the running
+      *    total for its State Code, appending a new table entry the
+      *    first time that State Code is seen.
+      *****************************************************************
+       2200-ACCUM-STATE.
+           SET WS-STA-IX TO 1.
+           SEARCH PRSU23-WS-STA
+               AT END
+                   ADD 1 TO WS-STA-CNT
+                   MOVE PRSU23-YT-STATE-CD TO
+                       PRSU23-WS-STA-CD (WS-STA-CNT)
+                   MOVE WS-PY-TOTAL-INCR TO
+                       PRSU23-WS-STA-PY-TOTAL (WS-STA-CNT)
+                   MOVE WS-CY-TOTAL-INCR TO
+                       PRSU23-WS-STA-CY-TOTAL (WS-STA-CNT)
+               WHEN PRSU23-WS-STA-CD (WS-STA-IX) = PRSU23-YT-STATE-CD
+                   ADD WS-PY-TOTAL-INCR TO
+                       PRSU23-WS-STA-PY-TOTAL (WS-STA-IX)
+                   ADD WS-CY-TOTAL-INCR TO
+                       PRSU23-WS-STA-CY-TOTAL (WS-STA-IX)
+           END-SEARCH.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2300-ACCUM-JOB
+      *    Add this combination's salary increase into the running
+      *    total for its Job Code, appending a new table entry the
+      *    first time that Job Code is seen.
+      *****************************************************************
+       2300-ACCUM-JOB.
+           SET WS-JOB-IX TO 1.
+           SEARCH PRSU23-WS-JOB
+               AT END
+                   ADD 1 TO WS-JOB-CNT
+                   MOVE PRSU23-YT-JOB-CD TO
+                       PRSU23-WS-JOB-CD (WS-JOB-CNT)
+                   MOVE WS-PY-TOTAL-INCR TO
+                       PRSU23-WS-JOB-PY-TOTAL (WS-JOB-CNT)
+                   MOVE WS-CY-TOTAL-INCR TO
+                       PRSU23-WS-JOB-CY-TOTAL (WS-JOB-CNT)
+               WHEN PRSU23-WS-JOB-CD (WS-JOB-IX) = PRSU23-YT-JOB-CD
+                   ADD WS-PY-TOTAL-INCR TO
+                       PRSU23-WS-JOB-PY-TOTAL (WS-JOB-IX)
+                   ADD WS-CY-TOTAL-INCR TO
+                       PRSU23-WS-JOB-CY-TOTAL (WS-JOB-IX)
+           END-SEARCH.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2400-WRITE-UNMATCHED-PRIOR-YEAR
+      *    A State/Job combination that was on PRSU23PYR.TXT but never
+      *    got SEARCHed to a match in 2100-LOOKUP-PRIOR-YEAR (a job
+      *    eliminated in a state, say) would otherwise vanish from the
+      *    report instead of showing as a full decrease, and the grand
+      *    total prior-year figure would come up short of PRSU23PYR.TXT
+      *    by exactly that amount.  Print its detail line and roll it
+      *    into the same State/Job/grand totals as a matched
+      *    combination, against a zero current-year figure.
+      *****************************************************************
+       2400-WRITE-UNMATCHED-PRIOR-YEAR.
+           IF PRSU23-WS-PY-MATCHED-SW (WS-PY-IX) = "N"
+               MOVE PRSU23-WS-PY-STATE-CD (WS-PY-IX) TO
+                   PRSU23-YT-STATE-CD
+               MOVE PRSU23-WS-PY-JOB-CD (WS-PY-IX) TO
+                   PRSU23-YT-JOB-CD
+               COMPUTE WS-PY-TOTAL-INCR =
+                   PRSU23-WS-PY-SAL-INCR (WS-PY-IX) +
+                   PRSU23-WS-PY-DUES-INCR (WS-PY-IX) +
+                   PRSU23-WS-PY-PREM-INCR (WS-PY-IX)
+               MOVE ZERO TO WS-CY-TOTAL-INCR
+               COMPUTE WS-TOTAL-DOLLAR-CHG =
+                   WS-CY-TOTAL-INCR - WS-PY-TOTAL-INCR
+               MOVE "N" TO WS-PCT-NA-SW
+               IF WS-PY-TOTAL-INCR = 0
+                   SET WS-PCT-NOT-APPLICABLE TO TRUE
+               ELSE
+                   COMPUTE WS-TOTAL-PERCENT-CHG ROUNDED =
+                       (WS-TOTAL-DOLLAR-CHG / WS-PY-TOTAL-INCR) * 100
+               END-IF
+               PERFORM 2150-WRITE-DETAIL-LINE THRU 2150-EXIT
+               PERFORM 2200-ACCUM-STATE THRU 2200-EXIT
+               PERFORM 2300-ACCUM-JOB THRU 2300-EXIT
+               ADD WS-PY-TOTAL-INCR TO WS-GRAND-PY-TOTAL
+               ADD WS-CY-TOTAL-INCR TO WS-GRAND-CY-TOTAL
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *2900-READ-CURRENT-YEAR
+      *    Read the next current-year record, setting the end-of-file
+      *    switch when the file is exhausted.
+      *****************************************************************
+       2900-READ-CURRENT-YEAR.
+           READ PRSU23-CURR-FILE
+               AT END
+                   MOVE "Y" TO PRSU23-EOF-SW
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *3000-FINALIZE
+      *    Print the State-level subtotals, the Job-level subtotals
+      *    and the grand total, then close the files.
+      *****************************************************************
+       3000-FINALIZE.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-BLANK-LINE.
+           PERFORM 3100-WRITE-STATE-SUBTOTAL THRU 3100-EXIT
+               VARYING WS-STA-IX FROM 1 BY 1
+               UNTIL WS-STA-IX > WS-STA-CNT.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-BLANK-LINE.
+           PERFORM 3200-WRITE-JOB-SUBTOTAL THRU 3200-EXIT
+               VARYING WS-JOB-IX FROM 1 BY 1
+               UNTIL WS-JOB-IX > WS-JOB-CNT.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-BLANK-LINE.
+           PERFORM 3300-WRITE-GRAND-TOTAL THRU 3300-EXIT.
+           CLOSE PRSU23-CURR-FILE.
+           CLOSE PRSU23-YOY-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-WRITE-STATE-SUBTOTAL.
+           MOVE SPACES TO PRSU23-WS-TOTAL-LINE.
+           STRING "STATE " DELIMITED BY SIZE
+               PRSU23-WS-STA-CD (WS-STA-IX) DELIMITED BY SIZE
+               " TOTAL" DELIMITED BY SIZE
+               INTO PRSU23-TL-LABEL.
+           MOVE PRSU23-WS-STA-PY-TOTAL (WS-STA-IX) TO
+               PRSU23-TL-PY-TOTAL.
+           MOVE PRSU23-WS-STA-CY-TOTAL (WS-STA-IX) TO
+               PRSU23-TL-CY-TOTAL.
+           COMPUTE WS-SUB-CHG =
+               PRSU23-WS-STA-CY-TOTAL (WS-STA-IX) -
+               PRSU23-WS-STA-PY-TOTAL (WS-STA-IX).
+           MOVE WS-SUB-CHG TO PRSU23-TL-CHG.
+           IF PRSU23-WS-STA-PY-TOTAL (WS-STA-IX) = 0
+               MOVE ZERO TO PRSU23-TL-PCT
+               MOVE "N/A" TO PRSU23-TL-PCT-NA
+           ELSE
+               COMPUTE WS-SUB-PCT ROUNDED =
+                   (WS-SUB-CHG / PRSU23-WS-STA-PY-TOTAL (WS-STA-IX))
+                       * 100
+               MOVE WS-SUB-PCT TO PRSU23-TL-PCT
+               MOVE SPACES TO PRSU23-TL-PCT-NA
+           END-IF.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-TOTAL-LINE.
+       3100-EXIT.
+           EXIT.
+
+       3200-WRITE-JOB-SUBTOTAL.
+           MOVE SPACES TO PRSU23-WS-TOTAL-LINE.
+           STRING "JOB " DELIMITED BY SIZE
+               PRSU23-WS-JOB-CD (WS-JOB-IX) DELIMITED BY SIZE
+               " TOTAL" DELIMITED BY SIZE
+               INTO PRSU23-TL-LABEL.
+           MOVE PRSU23-WS-JOB-PY-TOTAL (WS-JOB-IX) TO
+               PRSU23-TL-PY-TOTAL.
+           MOVE PRSU23-WS-JOB-CY-TOTAL (WS-JOB-IX) TO
+               PRSU23-TL-CY-TOTAL.
+           COMPUTE WS-SUB-CHG =
+               PRSU23-WS-JOB-CY-TOTAL (WS-JOB-IX) -
+               PRSU23-WS-JOB-PY-TOTAL (WS-JOB-IX).
+           MOVE WS-SUB-CHG TO PRSU23-TL-CHG.
+           IF PRSU23-WS-JOB-PY-TOTAL (WS-JOB-IX) = 0
+               MOVE ZERO TO PRSU23-TL-PCT
+               MOVE "N/A" TO PRSU23-TL-PCT-NA
+           ELSE
+               COMPUTE WS-SUB-PCT ROUNDED =
+                   (WS-SUB-CHG / PRSU23-WS-JOB-PY-TOTAL (WS-JOB-IX))
+                       * 100
+               MOVE WS-SUB-PCT TO PRSU23-TL-PCT
+               MOVE SPACES TO PRSU23-TL-PCT-NA
+           END-IF.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-TOTAL-LINE.
+       3200-EXIT.
+           EXIT.
+
+       3300-WRITE-GRAND-TOTAL.
+           MOVE SPACES TO PRSU23-WS-TOTAL-LINE.
+           MOVE "GRAND TOTAL" TO PRSU23-TL-LABEL.
+           MOVE WS-GRAND-PY-TOTAL TO PRSU23-TL-PY-TOTAL.
+           MOVE WS-GRAND-CY-TOTAL TO PRSU23-TL-CY-TOTAL.
+           COMPUTE WS-SUB-CHG = WS-GRAND-CY-TOTAL - WS-GRAND-PY-TOTAL.
+           MOVE WS-SUB-CHG TO PRSU23-TL-CHG.
+           IF WS-GRAND-PY-TOTAL = 0
+               MOVE ZERO TO PRSU23-TL-PCT
+               MOVE "N/A" TO PRSU23-TL-PCT-NA
+           ELSE
+               COMPUTE WS-SUB-PCT ROUNDED =
+                   (WS-SUB-CHG / WS-GRAND-PY-TOTAL) * 100
+               MOVE WS-SUB-PCT TO PRSU23-TL-PCT
+               MOVE SPACES TO PRSU23-TL-PCT-NA
+           END-IF.
+           WRITE PRSU23-YOY-LINE FROM PRSU23-WS-TOTAL-LINE.
+       3300-EXIT.
+           EXIT.
